@@ -0,0 +1,498 @@
+      ******************************************************************
+      * Author: Erika Tavares Fernandes
+      * Purpose: Reconstroi e exibe, jogada a jogada, uma partida
+      *          gravada em bloqueio.txt/ataque.txt a partir do
+      *          GAME-ID informado.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOGO-DA-VELHA-REPLAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT BLOQUEIO ASSIGN TO 'bloqueio.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-BLOQUEIO.
+
+       SELECT ATAQUE ASSIGN TO 'ataque.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-ATAQUE.
+
+    ***  -- ARCHIVE-BLOQUEIO-ATAQUE (JOGO-DA-VELHA-V.cbl) move as
+    ***  -- linhas antigas de bloqueio.txt/ataque.txt para arquivos
+    ***  -- datados e esvazia os arquivos ao vivo; uma partida
+    ***  -- arquivada so aparece aqui se o operador informar a data.
+       SELECT BLOQUEIO-ARCHIVE
+       ASSIGN TO DYNAMIC WS-NOME-ARQ-BLOQUEIO-ARCHIVE
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-BLOQUEIO-ARCHIVE.
+
+       SELECT ATAQUE-ARCHIVE
+       ASSIGN TO DYNAMIC WS-NOME-ARQ-ATAQUE-ARCHIVE
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-ATAQUE-ARCHIVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BLOQUEIO.
+       01 BLOQUEIO-ARQUIVO.
+           05 LINHA     PIC 9(1).
+           05 CELULA-1  PIC 9(1).
+           05 CELULA-2  PIC 9(1).
+           05 CELULA-3  PIC 9(1).
+           05 I         PIC 9(1).
+           05 PLAYER-ID PIC X(5).
+           05 GAME-ID   PIC 9(5).
+
+       FD ATAQUE.
+       01 ATAQUE-ARQUIVO.
+           05 LINHA-A     PIC 9(1).
+           05 CELULA-1-A  PIC 9(1).
+           05 CELULA-2-A  PIC 9(1).
+           05 CELULA-3-A  PIC 9(1).
+           05 I-A         PIC 9(1).
+           05 PLAYER-ID-A PIC X(5).
+           05 GAME-ID-A   PIC 9(5).
+
+       FD BLOQUEIO-ARCHIVE.
+       01 BLOQUEIO-ARCHIVE-ARQUIVO.
+           05 LINHA-ARC     PIC 9(1).
+           05 CELULA-1-ARC  PIC 9(1).
+           05 CELULA-2-ARC  PIC 9(1).
+           05 CELULA-3-ARC  PIC 9(1).
+           05 I-ARC         PIC 9(1).
+           05 PLAYER-ID-ARC PIC X(5).
+           05 GAME-ID-ARC   PIC 9(5).
+
+       FD ATAQUE-ARCHIVE.
+       01 ATAQUE-ARCHIVE-ARQUIVO.
+           05 LINHA-A-ARC     PIC 9(1).
+           05 CELULA-1-A-ARC  PIC 9(1).
+           05 CELULA-2-A-ARC  PIC 9(1).
+           05 CELULA-3-A-ARC  PIC 9(1).
+           05 I-A-ARC         PIC 9(1).
+           05 PLAYER-ID-A-ARC PIC X(5).
+           05 GAME-ID-A-ARC   PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-BLOQUEIO PIC X(2) VALUE "00".
+       01 WS-FS-ATAQUE   PIC X(2) VALUE "00".
+       01 WS-FS-BLOQUEIO-ARCHIVE PIC X(2) VALUE "00".
+       01 WS-FS-ATAQUE-ARCHIVE   PIC X(2) VALUE "00".
+       01 WS-NOME-ARQ-BLOQUEIO-ARCHIVE PIC X(40) VALUE SPACES.
+       01 WS-NOME-ARQ-ATAQUE-ARCHIVE   PIC X(40) VALUE SPACES.
+       01 WS-ARCHIVE-DATA-BUSCA PIC X(8) VALUE SPACES.
+
+       01 WS-GAME-ID-BUSCA PIC 9(5).
+
+       01 JOGO-DA-VELHA-TABELA.
+           05 CELULA00 PIC X(1).
+           05 CELULA01 PIC X(1).
+           05 CELULA02 PIC X(1).
+           05 CELULA10 PIC X(1).
+           05 CELULA11 PIC X(1).
+           05 CELULA12 PIC X(1).
+           05 CELULA20 PIC X(1).
+           05 CELULA21 PIC X(1).
+           05 CELULA22 PIC X(1).
+
+       01 WS-EOF-BL PIC X(1) VALUE "N".
+       01 WS-EOF-AT PIC X(1) VALUE "N".
+
+    ************* JOGADAS DO USUARIO (BLOQUEIO) --------------------
+       01 WS-U-JOGADAS OCCURS 9 TIMES INDEXED BY WS-U-IDX.
+           05 WS-U-LINHA PIC 9(1).
+           05 WS-U-COL   PIC 9(1).
+       01 WS-U-TOTAL PIC 9(1) VALUE 0.
+
+    ***  -- bloqueio.txt/ataque.txt gravam, a cada jogada, uma FOTO
+    ***  -- acumulada das 9 celulas daquele lado (3 registros LINHA
+    ***  -- 0/1/2, cada um com as 3 colunas daquela linha) - nao um
+    ***  -- registro por jogada. Para descobrir qual celula foi
+    ***  -- marcada em cada jogada, guarda-se a ultima foto (WS-U-PREV-
+    ***  -- CEL) e compara-se com a foto recem-lida (WS-U-CUR-CEL): a
+    ***  -- unica celula que virou 0->1 e a jogada daquele trio.
+       01 WS-U-PREV-CEL.
+           05 WS-U-PREV-CEL-ROW OCCURS 3 TIMES.
+               10 WS-U-PREV-CEL-COL OCCURS 3 TIMES PIC 9(1) VALUE 0.
+       01 WS-U-CUR-CEL.
+           05 WS-U-CUR-CEL-ROW OCCURS 3 TIMES.
+               10 WS-U-CUR-CEL-COL OCCURS 3 TIMES PIC 9(1) VALUE 0.
+       01 WS-U-ROWS-IN-TRIO PIC 9(1) VALUE 0.
+       01 WS-U-ROW-IDX      PIC 9(1).
+       01 WS-BUSCA-U-LINHA  PIC 9(1).
+       01 WS-BUSCA-U-C1     PIC 9(1).
+       01 WS-BUSCA-U-C2     PIC 9(1).
+       01 WS-BUSCA-U-C3     PIC 9(1).
+
+    ************* JOGADAS DO COBOL (ATAQUE) ------------------------
+       01 WS-C-JOGADAS OCCURS 9 TIMES INDEXED BY WS-C-IDX.
+           05 WS-C-LINHA     PIC 9(1).
+           05 WS-C-COL       PIC 9(1).
+           05 WS-C-PLAYER-ID PIC X(5).
+       01 WS-C-TOTAL PIC 9(1) VALUE 0.
+       01 WS-BUSCA-C-PLAYER-ID PIC X(5).
+
+    ***  -- "COBOL" so e a identidade real de quem jogou em ataque.txt
+    ***  -- no modo Jogador x COBOL (ver FAZ-JOGADA-COBOL em
+    ***  -- JOGO-DA-VELHA-V.cbl); no modo Jogador x Jogador o mesmo
+    ***  -- arquivo grava o PLAYER-ID do Jogador 2 (WS-PLAYER2-ID-ATUAL)
+    ***  -- em seu lugar, entao o replay exibe o PLAYER-ID gravado em
+    ***  -- cada trio em vez de um literal "COBOL" fixo.
+       01 WS-COBOL-PLAYER-ID PIC X(5) VALUE "COBOL".
+       01 WS-C-ROTULO PIC X(5).
+
+    ***  -- Mesma logica de foto-acumulada/diferenca de WS-U-PREV-CEL,
+    ***  -- para o lado COBOL (ataque.txt).
+       01 WS-C-PREV-CEL.
+           05 WS-C-PREV-CEL-ROW OCCURS 3 TIMES.
+               10 WS-C-PREV-CEL-COL OCCURS 3 TIMES PIC 9(1) VALUE 0.
+       01 WS-C-CUR-CEL.
+           05 WS-C-CUR-CEL-ROW OCCURS 3 TIMES.
+               10 WS-C-CUR-CEL-COL OCCURS 3 TIMES PIC 9(1) VALUE 0.
+       01 WS-C-ROWS-IN-TRIO PIC 9(1) VALUE 0.
+       01 WS-C-ROW-IDX      PIC 9(1).
+       01 WS-BUSCA-C-LINHA  PIC 9(1).
+       01 WS-BUSCA-C-C1     PIC 9(1).
+       01 WS-BUSCA-C-C2     PIC 9(1).
+       01 WS-BUSCA-C-C3     PIC 9(1).
+
+       01 WS-REPL-ROW    PIC 9(1).
+       01 WS-REPL-COL    PIC 9(1).
+       01 WS-REPL-CUR    PIC 9(1).
+       01 WS-REPL-PREV   PIC 9(1).
+       01 WS-ACHOU-DIFF  PIC X(1).
+
+       01 WS-INICIOU         PIC X(1).
+       01 WS-RODADA          PIC 9(1).
+       01 WS-RODADA-MAX      PIC 9(1).
+       01 WS-COORDENADA      PIC 9(2).
+       01 WS-JOGADA-NUM      PIC 9(2) VALUE 0.
+       01 WS-ACHOU-JOGADA    PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY " ".
+           DISPLAY "  Replay de partidas do Jogo Da Velha ".
+           DISPLAY "  Informe o GAME-ID da partida desejada : ".
+           ACCEPT WS-GAME-ID-BUSCA.
+
+           PERFORM INICIA-TABELA.
+           PERFORM LE-JOGADAS-USUARIO.
+           PERFORM LE-JOGADAS-COBOL.
+
+           IF WS-U-TOTAL = 0 AND WS-C-TOTAL = 0 THEN
+               PERFORM BUSCA-EM-ARCHIVE
+           END-IF.
+
+           IF WS-U-TOTAL = 0 AND WS-C-TOTAL = 0 THEN
+               DISPLAY " "
+               DISPLAY "Nenhuma jogada encontrada para o GAME-ID "
+                   WS-GAME-ID-BUSCA " em bloqueio.txt/ataque.txt nem "
+                   "no archive informado (partida pode ter sido "
+                   "arquivada em outra data - ver ARCHIVE-BLOQUEIO-"
+                   "ATAQUE)."
+           ELSE
+               PERFORM DEFINE-QUEM-INICIOU
+               PERFORM MOSTRA-REPLAY
+           END-IF.
+
+           STOP RUN.
+
+    ***  -- Uma partida arquivada (ver VERIFICA-NECESSIDADE-ARCHIVE em
+    ***  -- JOGO-DA-VELHA-V.cbl) some de bloqueio.txt/ataque.txt; pede
+    ***  -- a data do archive (AAAAMMDD) para procurar la tambem.
+       BUSCA-EM-ARCHIVE.
+           DISPLAY " ".
+           DISPLAY "Nao encontrada nos arquivos ao vivo - pode ter ".
+           DISPLAY "sido arquivada. Informe a data do archive ".
+           DISPLAY "(AAAAMMDD) para buscar la, ou deixe em branco : ".
+           ACCEPT WS-ARCHIVE-DATA-BUSCA.
+           IF WS-ARCHIVE-DATA-BUSCA NOT = SPACES THEN
+               STRING "bloqueio-archive-" WS-ARCHIVE-DATA-BUSCA
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-NOME-ARQ-BLOQUEIO-ARCHIVE
+               STRING "ataque-archive-" WS-ARCHIVE-DATA-BUSCA
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-NOME-ARQ-ATAQUE-ARCHIVE
+               PERFORM LE-JOGADAS-USUARIO-ARCHIVE
+               PERFORM LE-JOGADAS-COBOL-ARCHIVE
+           END-IF.
+
+       INICIA-TABELA.
+           MOVE SPACE TO CELULA00.
+           MOVE SPACE TO CELULA01.
+           MOVE SPACE TO CELULA02.
+           MOVE SPACE TO CELULA10.
+           MOVE SPACE TO CELULA11.
+           MOVE SPACE TO CELULA12.
+           MOVE SPACE TO CELULA20.
+           MOVE SPACE TO CELULA21.
+           MOVE SPACE TO CELULA22.
+
+       LE-JOGADAS-USUARIO.
+           MOVE "N" TO WS-EOF-BL.
+           OPEN INPUT BLOQUEIO.
+           IF WS-FS-BLOQUEIO = "00" THEN
+               PERFORM UNTIL WS-EOF-BL = "Y"
+                   READ BLOQUEIO
+                       AT END MOVE "Y" TO WS-EOF-BL
+                       NOT AT END
+                           IF GAME-ID = WS-GAME-ID-BUSCA THEN
+                               MOVE LINHA    TO WS-BUSCA-U-LINHA
+                               MOVE CELULA-1 TO WS-BUSCA-U-C1
+                               MOVE CELULA-2 TO WS-BUSCA-U-C2
+                               MOVE CELULA-3 TO WS-BUSCA-U-C3
+                               PERFORM ACUMULA-LINHA-USUARIO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BLOQUEIO
+           END-IF.
+
+    ***  -- Mesma leitura de LE-JOGADAS-USUARIO, para o
+    ***  -- bloqueio-archive-AAAAMMDD.txt informado em BUSCA-EM-
+    ***  -- ARCHIVE (arquivo ausente/data errada e apenas ignorado,
+    ***  -- como no caso normal de bloqueio.txt vazio).
+       LE-JOGADAS-USUARIO-ARCHIVE.
+           MOVE "N" TO WS-EOF-BL.
+           OPEN INPUT BLOQUEIO-ARCHIVE.
+           IF WS-FS-BLOQUEIO-ARCHIVE = "00" THEN
+               PERFORM UNTIL WS-EOF-BL = "Y"
+                   READ BLOQUEIO-ARCHIVE
+                       AT END MOVE "Y" TO WS-EOF-BL
+                       NOT AT END
+                           IF GAME-ID-ARC = WS-GAME-ID-BUSCA THEN
+                               MOVE LINHA-ARC    TO WS-BUSCA-U-LINHA
+                               MOVE CELULA-1-ARC TO WS-BUSCA-U-C1
+                               MOVE CELULA-2-ARC TO WS-BUSCA-U-C2
+                               MOVE CELULA-3-ARC TO WS-BUSCA-U-C3
+                               PERFORM ACUMULA-LINHA-USUARIO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BLOQUEIO-ARCHIVE
+           END-IF.
+
+    ***  -- Acumula a linha lida na foto corrente do trio; ao fechar
+    ***  -- o trio (3 linhas), compara com a foto anterior para achar
+    ***  -- a jogada nova (ver comentario de WS-U-PREV-CEL acima).
+       ACUMULA-LINHA-USUARIO.
+           COMPUTE WS-U-ROW-IDX = WS-BUSCA-U-LINHA + 1.
+           MOVE WS-BUSCA-U-C1 TO WS-U-CUR-CEL-COL(WS-U-ROW-IDX 1).
+           MOVE WS-BUSCA-U-C2 TO WS-U-CUR-CEL-COL(WS-U-ROW-IDX 2).
+           MOVE WS-BUSCA-U-C3 TO WS-U-CUR-CEL-COL(WS-U-ROW-IDX 3).
+           ADD 1 TO WS-U-ROWS-IN-TRIO.
+           IF WS-U-ROWS-IN-TRIO = 3 THEN
+               PERFORM DETECTA-NOVA-JOGADA-USUARIO
+               MOVE 0 TO WS-U-ROWS-IN-TRIO
+           END-IF.
+
+       DETECTA-NOVA-JOGADA-USUARIO.
+           MOVE "N" TO WS-ACHOU-DIFF.
+           PERFORM VARYING WS-REPL-ROW FROM 1 BY 1
+               UNTIL WS-REPL-ROW > 3
+               PERFORM VARYING WS-REPL-COL FROM 1 BY 1
+                   UNTIL WS-REPL-COL > 3
+                   MOVE WS-U-CUR-CEL-COL(WS-REPL-ROW WS-REPL-COL)
+                       TO WS-REPL-CUR
+                   MOVE WS-U-PREV-CEL-COL(WS-REPL-ROW WS-REPL-COL)
+                       TO WS-REPL-PREV
+                   IF WS-ACHOU-DIFF = "N"
+                       AND WS-REPL-CUR = 1
+                       AND WS-REPL-PREV = 0
+                       AND WS-U-TOTAL < 9 THEN
+                       MOVE "S" TO WS-ACHOU-DIFF
+                       ADD 1 TO WS-U-TOTAL
+                       COMPUTE WS-U-LINHA(WS-U-TOTAL) = WS-REPL-ROW - 1
+                       COMPUTE WS-U-COL(WS-U-TOTAL) = WS-REPL-COL - 1
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           MOVE WS-U-CUR-CEL TO WS-U-PREV-CEL.
+
+       LE-JOGADAS-COBOL.
+           MOVE "N" TO WS-EOF-AT.
+           OPEN INPUT ATAQUE.
+           IF WS-FS-ATAQUE = "00" THEN
+               PERFORM UNTIL WS-EOF-AT = "Y"
+                   READ ATAQUE
+                       AT END MOVE "Y" TO WS-EOF-AT
+                       NOT AT END
+                           IF GAME-ID-A = WS-GAME-ID-BUSCA THEN
+                               MOVE LINHA-A    TO WS-BUSCA-C-LINHA
+                               MOVE CELULA-1-A TO WS-BUSCA-C-C1
+                               MOVE CELULA-2-A TO WS-BUSCA-C-C2
+                               MOVE CELULA-3-A TO WS-BUSCA-C-C3
+                               MOVE PLAYER-ID-A TO WS-BUSCA-C-PLAYER-ID
+                               PERFORM ACUMULA-LINHA-COBOL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ATAQUE
+           END-IF.
+
+    ***  -- Mesma leitura de LE-JOGADAS-COBOL, para o
+    ***  -- ataque-archive-AAAAMMDD.txt informado em BUSCA-EM-ARCHIVE.
+       LE-JOGADAS-COBOL-ARCHIVE.
+           MOVE "N" TO WS-EOF-AT.
+           OPEN INPUT ATAQUE-ARCHIVE.
+           IF WS-FS-ATAQUE-ARCHIVE = "00" THEN
+               PERFORM UNTIL WS-EOF-AT = "Y"
+                   READ ATAQUE-ARCHIVE
+                       AT END MOVE "Y" TO WS-EOF-AT
+                       NOT AT END
+                           IF GAME-ID-A-ARC = WS-GAME-ID-BUSCA THEN
+                               MOVE LINHA-A-ARC    TO WS-BUSCA-C-LINHA
+                               MOVE CELULA-1-A-ARC TO WS-BUSCA-C-C1
+                               MOVE CELULA-2-A-ARC TO WS-BUSCA-C-C2
+                               MOVE CELULA-3-A-ARC TO WS-BUSCA-C-C3
+                               MOVE PLAYER-ID-A-ARC TO
+                                   WS-BUSCA-C-PLAYER-ID
+                               PERFORM ACUMULA-LINHA-COBOL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ATAQUE-ARCHIVE
+           END-IF.
+
+    ***  -- Mesma logica de ACUMULA-LINHA-USUARIO, para ataque.txt.
+       ACUMULA-LINHA-COBOL.
+           COMPUTE WS-C-ROW-IDX = WS-BUSCA-C-LINHA + 1.
+           MOVE WS-BUSCA-C-C1 TO WS-C-CUR-CEL-COL(WS-C-ROW-IDX 1).
+           MOVE WS-BUSCA-C-C2 TO WS-C-CUR-CEL-COL(WS-C-ROW-IDX 2).
+           MOVE WS-BUSCA-C-C3 TO WS-C-CUR-CEL-COL(WS-C-ROW-IDX 3).
+           ADD 1 TO WS-C-ROWS-IN-TRIO.
+           IF WS-C-ROWS-IN-TRIO = 3 THEN
+               PERFORM DETECTA-NOVA-JOGADA-COBOL
+               MOVE 0 TO WS-C-ROWS-IN-TRIO
+           END-IF.
+
+       DETECTA-NOVA-JOGADA-COBOL.
+           MOVE "N" TO WS-ACHOU-DIFF.
+           PERFORM VARYING WS-REPL-ROW FROM 1 BY 1
+               UNTIL WS-REPL-ROW > 3
+               PERFORM VARYING WS-REPL-COL FROM 1 BY 1
+                   UNTIL WS-REPL-COL > 3
+                   MOVE WS-C-CUR-CEL-COL(WS-REPL-ROW WS-REPL-COL)
+                       TO WS-REPL-CUR
+                   MOVE WS-C-PREV-CEL-COL(WS-REPL-ROW WS-REPL-COL)
+                       TO WS-REPL-PREV
+                   IF WS-ACHOU-DIFF = "N"
+                       AND WS-REPL-CUR = 1
+                       AND WS-REPL-PREV = 0
+                       AND WS-C-TOTAL < 9 THEN
+                       MOVE "S" TO WS-ACHOU-DIFF
+                       ADD 1 TO WS-C-TOTAL
+                       COMPUTE WS-C-LINHA(WS-C-TOTAL) = WS-REPL-ROW - 1
+                       COMPUTE WS-C-COL(WS-C-TOTAL) = WS-REPL-COL - 1
+                       MOVE WS-BUSCA-C-PLAYER-ID TO
+                           WS-C-PLAYER-ID(WS-C-TOTAL)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           MOVE WS-C-CUR-CEL TO WS-C-PREV-CEL.
+
+    ***  -- Quem tem mais jogadas comecou a partida; em caso de
+    ***  -- empate de contagem assume-se que o usuario comecou,
+    ***  -- que e o caminho mais comum (RESULTADO-RANDOM-QM-INICIA
+    ***  -- = 0) no programa principal. O GAME-ID nao guarda quem
+    ***  -- comecou, entao esta e uma aproximacao deliberada.
+       DEFINE-QUEM-INICIOU.
+           IF WS-C-TOTAL > WS-U-TOTAL THEN
+               MOVE "C" TO WS-INICIOU
+           ELSE
+               MOVE "U" TO WS-INICIOU
+           END-IF.
+           MOVE WS-U-TOTAL TO WS-RODADA-MAX.
+           IF WS-C-TOTAL > WS-RODADA-MAX THEN
+               MOVE WS-C-TOTAL TO WS-RODADA-MAX
+           END-IF.
+
+       MOSTRA-REPLAY.
+           IF WS-C-TOTAL > 0 THEN
+               MOVE WS-C-PLAYER-ID(1) TO WS-C-ROTULO
+           ELSE
+               MOVE WS-COBOL-PLAYER-ID TO WS-C-ROTULO
+           END-IF.
+           DISPLAY " ".
+           DISPLAY "Partida GAME-ID " WS-GAME-ID-BUSCA
+               " - " WS-U-TOTAL " jogada(s) do usuario, "
+               WS-C-TOTAL " jogada(s) do " WS-C-ROTULO ".".
+
+           PERFORM VARYING WS-RODADA FROM 1 BY 1
+               UNTIL WS-RODADA > WS-RODADA-MAX
+               IF WS-INICIOU = "U" THEN
+                   PERFORM APLICA-JOGADA-USUARIO
+                   PERFORM APLICA-JOGADA-COBOL
+               ELSE
+                   PERFORM APLICA-JOGADA-COBOL
+                   PERFORM APLICA-JOGADA-USUARIO
+               END-IF
+           END-PERFORM.
+
+       APLICA-JOGADA-USUARIO.
+           IF WS-RODADA <= WS-U-TOTAL THEN
+               ADD 1 TO WS-JOGADA-NUM
+               COMPUTE WS-COORDENADA =
+                   (WS-U-LINHA(WS-RODADA) * 10) + WS-U-COL(WS-RODADA)
+               PERFORM MARCA-CELULA-USUARIO
+               DISPLAY " "
+               DISPLAY "Jogada " WS-JOGADA-NUM
+                   " - USUARIO jogou em " WS-COORDENADA
+               PERFORM MOSTRA-JOGO
+           END-IF.
+
+       APLICA-JOGADA-COBOL.
+           IF WS-RODADA <= WS-C-TOTAL THEN
+               ADD 1 TO WS-JOGADA-NUM
+               COMPUTE WS-COORDENADA =
+                   (WS-C-LINHA(WS-RODADA) * 10) + WS-C-COL(WS-RODADA)
+               PERFORM MARCA-CELULA-COBOL
+               IF WS-C-PLAYER-ID(WS-RODADA) = SPACES OR LOW-VALUES THEN
+                   MOVE WS-COBOL-PLAYER-ID TO WS-C-ROTULO
+               ELSE
+                   MOVE WS-C-PLAYER-ID(WS-RODADA) TO WS-C-ROTULO
+               END-IF
+               DISPLAY " "
+               DISPLAY "Jogada " WS-JOGADA-NUM
+                   " - " WS-C-ROTULO " jogou em " WS-COORDENADA
+               PERFORM MOSTRA-JOGO
+           END-IF.
+
+       MARCA-CELULA-USUARIO.
+           EVALUATE WS-COORDENADA
+               WHEN 0  MOVE "U" TO CELULA00
+               WHEN 1  MOVE "U" TO CELULA01
+               WHEN 2  MOVE "U" TO CELULA02
+               WHEN 10 MOVE "U" TO CELULA10
+               WHEN 11 MOVE "U" TO CELULA11
+               WHEN 12 MOVE "U" TO CELULA12
+               WHEN 20 MOVE "U" TO CELULA20
+               WHEN 21 MOVE "U" TO CELULA21
+               WHEN 22 MOVE "U" TO CELULA22
+           END-EVALUATE.
+
+       MARCA-CELULA-COBOL.
+           EVALUATE WS-COORDENADA
+               WHEN 0  MOVE "C" TO CELULA00
+               WHEN 1  MOVE "C" TO CELULA01
+               WHEN 2  MOVE "C" TO CELULA02
+               WHEN 10 MOVE "C" TO CELULA10
+               WHEN 11 MOVE "C" TO CELULA11
+               WHEN 12 MOVE "C" TO CELULA12
+               WHEN 20 MOVE "C" TO CELULA20
+               WHEN 21 MOVE "C" TO CELULA21
+               WHEN 22 MOVE "C" TO CELULA22
+           END-EVALUATE.
+
+       MOSTRA-JOGO.
+            DISPLAY " "
+            DISPLAY " ----------- ".
+            DISPLAY " " CELULA00 " | " CELULA01 " | " CELULA02 " ".
+            DISPLAY " " CELULA10 " | " CELULA11 " | " CELULA12 " ".
+            DISPLAY " " CELULA20 " | " CELULA21 " | " CELULA22 " ".
+            DISPLAY " ----------- ".
+
+       END PROGRAM JOGO-DA-VELHA-REPLAY.
