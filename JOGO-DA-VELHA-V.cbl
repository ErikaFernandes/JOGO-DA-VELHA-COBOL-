@@ -16,26 +16,172 @@
        SELECT ATAQUE ASSIGN TO 'ataque.txt'
        ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT PLACAR ASSIGN TO 'placar.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-PLACAR.
+
+       SELECT BLOQUEIO-ARCHIVE
+       ASSIGN TO DYNAMIC WS-NOME-ARQ-BLOQUEIO-ARCHIVE
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-BLOQUEIO-ARCHIVE.
+
+       SELECT ATAQUE-ARCHIVE
+       ASSIGN TO DYNAMIC WS-NOME-ARQ-ATAQUE-ARCHIVE
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-ATAQUE-ARCHIVE.
+
+       SELECT PLAYER-MASTER ASSIGN TO 'player-master.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-PLAYER-MASTER.
+
+       SELECT GAME-RESULT ASSIGN TO 'game-result.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-GAME-RESULT.
+
+       SELECT GAME-RESULT-EXTRACT ASSIGN TO 'game-result-extract.csv'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-GR-EXTRACT.
+
+       SELECT CHECKPOINT ASSIGN TO 'checkpoint.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-CHECKPOINT.
+
        DATA DIVISION.
        FILE SECTION.
        FD BLOQUEIO.
        01 BLOQUEIO-ARQUIVO.
-           05 LINHA    PIC 9(1).
-           05 CELULA-1 PIC 9(1).
-           05 CELULA-2 PIC 9(1).
-           05 CELULA-3 PIC 9(1).
-           05 I        PIC 9(1).
+           05 LINHA     PIC 9(1).
+           05 CELULA-1  PIC 9(1).
+           05 CELULA-2  PIC 9(1).
+           05 CELULA-3  PIC 9(1).
+           05 I         PIC 9(1).
+           05 PLAYER-ID PIC X(5).
+           05 GAME-ID   PIC 9(5).
 
        FD ATAQUE.
        01 ATAQUE-ARQUIVO.
-           05 LINHA-A    PIC 9(1).
-           05 CELULA-1-A PIC 9(1).
-           05 CELULA-2-A PIC 9(1).
-           05 CELULA-3-A PIC 9(1).
-           05 I-A        PIC 9(1).
+           05 LINHA-A     PIC 9(1).
+           05 CELULA-1-A  PIC 9(1).
+           05 CELULA-2-A  PIC 9(1).
+           05 CELULA-3-A  PIC 9(1).
+           05 I-A         PIC 9(1).
+           05 PLAYER-ID-A PIC X(5).
+           05 GAME-ID-A   PIC 9(5).
+
+       FD PLACAR.
+       01 PLACAR-ARQUIVO.
+           05 PLACAR-REG-USUARIO PIC 9(2).
+           05 PLACAR-REG-COBOL   PIC 9(2).
+           05 PLACAR-REG-GAME-ID PIC 9(5).
+
+       FD BLOQUEIO-ARCHIVE.
+       01 BLOQUEIO-ARCHIVE-ARQUIVO.
+           05 LINHA-ARC     PIC 9(1).
+           05 CELULA-1-ARC  PIC 9(1).
+           05 CELULA-2-ARC  PIC 9(1).
+           05 CELULA-3-ARC  PIC 9(1).
+           05 I-ARC         PIC 9(1).
+           05 PLAYER-ID-ARC PIC X(5).
+           05 GAME-ID-ARC   PIC 9(5).
+
+       FD ATAQUE-ARCHIVE.
+       01 ATAQUE-ARCHIVE-ARQUIVO.
+           05 LINHA-A-ARC     PIC 9(1).
+           05 CELULA-1-A-ARC  PIC 9(1).
+           05 CELULA-2-A-ARC  PIC 9(1).
+           05 CELULA-3-A-ARC  PIC 9(1).
+           05 I-A-ARC         PIC 9(1).
+           05 PLAYER-ID-A-ARC PIC X(5).
+           05 GAME-ID-A-ARC   PIC 9(5).
+
+       FD PLAYER-MASTER.
+       01 PLAYER-MASTER-ARQUIVO.
+           05 PM-ID       PIC X(5).
+           05 PM-VITORIAS PIC 9(5).
+           05 PM-DERROTAS PIC 9(5).
+           05 PM-EMPATES  PIC 9(5).
+
+       FD GAME-RESULT.
+       01 GAME-RESULT-ARQUIVO.
+           05 GR-GAME-ID       PIC 9(5).
+           05 GR-PLAYER-ID     PIC X(5).
+           05 GR-PLAYER-SYMBOL PIC X(1).
+           05 GR-RESULTADO     PIC X(1).
+           05 GR-DATA          PIC 9(8).
+           05 GR-HORA          PIC 9(6).
+
+       FD GAME-RESULT-EXTRACT.
+       01 GAME-RESULT-EXTRACT-LINHA PIC X(60).
+
+    ***  -- Snapshot do jogo 3x3 em andamento, reescrito a cada jogada
+    ***  -- completa (ver GRAVA-CHECKPOINT) e apagado quando o jogo
+    ***  -- termina (ver LIMPA-CHECKPOINT), para permitir retomar apos
+    ***  -- uma queda de terminal ou abend em ACCEPT COORDENADA.
+       FD CHECKPOINT.
+       01 CHECKPOINT-ARQUIVO.
+           05 CK-GAME-ID      PIC 9(5).
+           05 CK-CELULA00     PIC X(1).
+           05 CK-CELULA01     PIC X(1).
+           05 CK-CELULA02     PIC X(1).
+           05 CK-CELULA10     PIC X(1).
+           05 CK-CELULA11     PIC X(1).
+           05 CK-CELULA12     PIC X(1).
+           05 CK-CELULA20     PIC X(1).
+           05 CK-CELULA21     PIC X(1).
+           05 CK-CELULA22     PIC X(1).
+           05 CK-OCUPADA      PIC X(1) OCCURS 9 TIMES.
+           05 CK-USER-PLAYER  PIC X(1).
+           05 CK-COBOL-PLAYER PIC X(1).
+           05 CK-PLAYER-ID    PIC X(5).
+           05 CK-PLAYER2-ID   PIC X(5).
+           05 CK-MODO-JOGO    PIC X(1).
+           05 CK-DIFICULDADE  PIC X(1).
+           05 CK-ORDEM        PIC 99.
+           05 CK-VEZ          PIC X(1).
 
 
        WORKING-STORAGE SECTION.
+       01 WS-FS-PLACAR PIC X(2) VALUE "00".
+
+    ************* PLAYER-ID / PLAYER-MASTER ------------------------
+       01 WS-FS-PLAYER-MASTER PIC X(2) VALUE "00".
+       01 WS-PLAYER-ID-ATUAL PIC X(5) VALUE SPACES.
+       01 WS-COBOL-PLAYER-ID PIC X(5) VALUE "COBOL".
+       01 WS-PM-RESULTADO    PIC X(1).
+
+       01 WS-PLAYER-MASTER-TAB OCCURS 50 TIMES INDEXED BY IDX-PM.
+           05 WS-PM-ID       PIC X(5).
+           05 WS-PM-VITORIAS PIC 9(5).
+           05 WS-PM-DERROTAS PIC 9(5).
+           05 WS-PM-EMPATES  PIC 9(5).
+       01 WS-PM-TOTAL  PIC 9(3) VALUE 0.
+       01 WS-PM-EOF    PIC X(1) VALUE "N".
+       01 WS-PM-ACHOU  PIC X(1) VALUE "N".
+       01 WS-PM-MAX    PIC 9(3) VALUE 50.
+
+    ************* GAME-RESULT ---------------------------------------
+       01 WS-FS-GAME-RESULT PIC X(2) VALUE "00".
+       01 WS-FS-GR-EXTRACT  PIC X(2) VALUE "00".
+       01 WS-GR-EXTRACT-LINHA PIC X(60) VALUE SPACES.
+
+    ************* ARCHIVING / CAPACIDADE --------------------------
+       01 WS-BLOQUEIO-LISTA-MAX     PIC 9(5) VALUE 20000.
+       01 WS-BLOQUEIO-ARCHIVE-LIMIAR PIC 9(5) VALUE 19000.
+       01 WS-BLOQUEIO-CHEIO         PIC X(1) VALUE "N".
+
+       01 WS-DATA-HOJE.
+           05 WS-HOJE-ANO PIC 9(4).
+           05 WS-HOJE-MES PIC 9(2).
+           05 WS-HOJE-DIA PIC 9(2).
+       01 WS-ARCHIVE-TIMESTAMP      PIC 9(8).
+
+       01 WS-NOME-ARQ-BLOQUEIO-ARCHIVE PIC X(40) VALUE SPACES.
+       01 WS-NOME-ARQ-ATAQUE-ARCHIVE   PIC X(40) VALUE SPACES.
+       01 WS-ARCHIVE-IDX               PIC 9(5) VALUE 0.
+       01 WS-ATAQUE-ARCHIVE-EOF        PIC X(1) VALUE "N".
+       01 WS-BLOQUEIO-ARCHIVE-EOF      PIC X(1) VALUE "N".
+       01 WS-FS-BLOQUEIO-ARCHIVE       PIC X(2) VALUE "00".
+       01 WS-FS-ATAQUE-ARCHIVE         PIC X(2) VALUE "00".
     *********** JOGO -----------------------------------------------
        01 JOGO-DA-VELHA-TABELA.
            05 CELULA00 PIC X(1).
@@ -78,18 +224,20 @@
 
     ***     -- PARA VERIFICAR FIM DE JOGO
        01 VENCEU      PIC X(1) VALUE "F".
-       01 FIM-DE-JOGO PIC 9(1).
+       01 FIM-DE-JOGO PIC 9(1) VALUE 0.
 
        01 PLACAR-USUARIO PIC 9(2).
        01 PLACAR-COBOL   PIC 9(2).
 
     ************* BLOQUEIO --------------------------------------------
        01 WS-BLOQUEIO OCCURS 3 TIMES INDEXED BY WS-NUM-LINHA.
-           05 WS-LINHA    PIC 9(1).
-           05 WS-CELULA-1 PIC 9(1).
-           05 WS-CELULA-2 PIC 9(1).
-           05 WS-CELULA-3 PIC 9(1).
-           05 WS-I        PIC 9(1).
+           05 WS-LINHA     PIC 9(1).
+           05 WS-CELULA-1  PIC 9(1).
+           05 WS-CELULA-2  PIC 9(1).
+           05 WS-CELULA-3  PIC 9(1).
+           05 WS-I         PIC 9(1).
+           05 WS-PLAYER-ID PIC X(5).
+           05 WS-GAME-ID   PIC 9(5).
        01 WS-EOF          PIC A(1).
        01 WS-LINHA-AUX    PIC S9(1) VALUE 0.
        01 CONTADOR-BLOQUEIO-LINHA-1    PIC 9(1) VALUE 0.
@@ -124,22 +272,29 @@
        01 CONTA-I PIC 9(1) VALUE 1.
 
        01 BLOQUEIO-LISTA OCCURS 20000 TIMES INDEXED BY NUM-LINHA-LISTA.
-           05 LINHA-LISTA    PIC 9(1).
-           05 CELULA-1-LISTA PIC 9(1).
-           05 CELULA-2-LISTA PIC 9(1).
-           05 CELULA-3-LISTA PIC 9(1).
-           05 I-LISTA        PIC 9(1).
+           05 LINHA-LISTA     PIC 9(1).
+           05 CELULA-1-LISTA  PIC 9(1).
+           05 CELULA-2-LISTA  PIC 9(1).
+           05 CELULA-3-LISTA  PIC 9(1).
+           05 I-LISTA         PIC 9(1).
+           05 PLAYER-ID-LISTA PIC X(5).
+           05 GAME-ID-LISTA   PIC 9(5).
        01 BLOQUEIO-LISTA-AUX PIC 9(5) VALUE 0.
 
+    ************* GAME-ID -------------------------------------------
+       01 WS-GAME-ID-ATUAL PIC 9(5) VALUE 0.
+
 
  *********** ATAQUE --------------------------------------------
 
        01 WS-ATAQUE OCCURS 3 TIMES INDEXED BY WS-NUM-LINHA-A.
-           05 WS-LINHA-A    PIC 9(1).
-           05 WS-CELULA-1-A PIC 9(1).
-           05 WS-CELULA-2-A PIC 9(1).
-           05 WS-CELULA-3-A PIC 9(1).
-           05 WS-I-A        PIC 9(1).
+           05 WS-LINHA-A     PIC 9(1).
+           05 WS-CELULA-1-A  PIC 9(1).
+           05 WS-CELULA-2-A  PIC 9(1).
+           05 WS-CELULA-3-A  PIC 9(1).
+           05 WS-I-A         PIC 9(1).
+           05 WS-PLAYER-ID-A PIC X(5).
+           05 WS-GAME-ID-A   PIC 9(5).
        01 WS-EOF-A          PIC A(1).
        01 WS-LINHA-AUX-A    PIC S9(1) VALUE 0.
 
@@ -174,6 +329,59 @@
 
        01 CONTA-I-A PIC 9(1) VALUE 1.
 
+    ************* TABULEIRO CONFIGURAVEL (NXN) ----------------------
+       01 WS-TAMANHO-TABULEIRO      PIC 9(1) VALUE 3.
+       01 WS-TAMANHO-VITORIA        PIC 9(1) VALUE 3.
+       01 WS-NXN-QTD-CELULAS-TOTAL  PIC 9(2) VALUE 9.
+       01 WS-NXN-QTD-CELULAS        PIC 9(2) VALUE 0.
+
+       01 WS-TABULEIRO-NXN PIC X(1) OCCURS 25 TIMES
+           INDEXED BY IDX-CEL-NXN.
+
+       01 WS-NXN-LINHA     PIC 9(1).
+       01 WS-NXN-COLUNA    PIC 9(1).
+       01 WS-NXN-IDX       PIC 9(2).
+       01 WS-NXN-JOGADA-VALIDA PIC X(1).
+
+       01 WS-NXN-ROW        PIC 9(1).
+       01 WS-NXN-COL        PIC 9(1).
+       01 WS-NXN-DIR        PIC 9(1).
+       01 WS-NXN-DR         PIC S9(1).
+       01 WS-NXN-DC         PIC S9(1).
+       01 WS-NXN-PASSO      PIC 9(1).
+       01 WS-NXN-R2         PIC 9(1).
+       01 WS-NXN-C2         PIC 9(1).
+       01 WS-NXN-IDX-CHK    PIC 9(2).
+       01 WS-NXN-OK         PIC X(1).
+       01 WS-NXN-SIMBOLO-TESTE PIC X(1).
+
+       01 WS-NXN-JOGADA-ACHADA    PIC X(1).
+       01 WS-NXN-JOGADA-ESCOLHIDA PIC 9(2).
+
+    ************* DIFICULDADE DO COBOL -------------------------------
+       01 WS-DIFICULDADE PIC X(1) VALUE "N".
+
+       01 WS-FACIL-QTD        PIC 9(2).
+       01 WS-FACIL-ESCOLHA    PIC 9(2).
+       01 WS-FACIL-LISTA      PIC 9(1) OCCURS 9 TIMES.
+       01 WS-FACIL-LISTA-NXN  PIC 9(2) OCCURS 25 TIMES.
+
+       01 WS-DIF-IDX-I      PIC 9(2).
+       01 WS-DIF-IDX-J      PIC 9(2).
+       01 WS-DIF-MELHOR-IDX   PIC 9(2).
+       01 WS-DIF-MELHOR-SCORE PIC S9(2).
+       01 WS-DIF-SCORE        PIC S9(2).
+
+    ************* MODO DE JOGO (COBOL X JOGADOR X JOGADOR) -----------
+       01 WS-MODO-JOGO        PIC X(1) VALUE "1".
+       01 WS-PLAYER2-ID-ATUAL PIC X(5) VALUE SPACES.
+       01 WS-PM-RESULTADO-2   PIC X(1).
+
+    ************* CHECKPOINT / RETOMADA DE JOGO ----------------------
+       01 WS-FS-CHECKPOINT       PIC X(2) VALUE "00".
+       01 WS-CHECKPOINT-RESUME   PIC X(1) VALUE "N".
+       01 WS-CONTINUA-CHECKPOINT PIC 9(1).
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -182,38 +390,109 @@
 
            IF (QUANT-JOGO) = 0 THEN
                DISPLAY "  Bem Vindo ao Jogo Da Velha do Cobol "
+               PERFORM LE-ARQUIVO-PLACAR
+               PERFORM LE-PLAYER-MASTER
+               PERFORM VERIFICA-CHECKPOINT
+               IF WS-CHECKPOINT-RESUME NOT = "S" THEN
+                   PERFORM ESCOLHE-TAMANHO-TABULEIRO
+                   IF WS-TAMANHO-TABULEIRO = 3 THEN
+                       PERFORM ESCOLHE-MODO-JOGO
+                   ELSE
+                       MOVE "1" TO WS-MODO-JOGO
+                   END-IF
+                   IF WS-MODO-JOGO NOT = "2" THEN
+                       PERFORM ESCOLHE-DIFICULDADE
+                   END-IF
+                   IF WS-TAMANHO-TABULEIRO NOT = 3 THEN
+                       PERFORM ZERA-TABULEIRO-NXN
+                   END-IF
+               END-IF
            ELSE
-               PERFORM ZERA-VARIAVEIS
+               MOVE "N" TO WS-CHECKPOINT-RESUME
+               IF WS-TAMANHO-TABULEIRO = 3 THEN
+                   PERFORM ZERA-VARIAVEIS
+               ELSE
+                   PERFORM ZERA-TABULEIRO-NXN
+               END-IF
+           END-IF.
+           IF WS-CHECKPOINT-RESUME NOT = "S" THEN
+               ADD 1 TO WS-GAME-ID-ATUAL
            END-IF.
-           PERFORM MOSTRA-JOGO.
            ADD 1 TO QUANT-JOGO.
 
-
+           IF WS-TAMANHO-TABULEIRO = 3 THEN
+               IF WS-CHECKPOINT-RESUME = "S" THEN
+                   PERFORM RESTAURA-CHECKPOINT
+               ELSE
+                   PERFORM INICIA-CELULAS-OCUPADAS WITH TEST AFTER
+                   VARYING AUX-CEL-OP
+                   FROM 1 BY 1  UNTIL AUX-CEL-OP  = 9
+               END-IF
+               PERFORM MOSTRA-JOGO
 
      **       ---- LER ARQUIVOS DE ANALISE ----------------------
-            PERFORM INICIA-CELULAS-OCUPADAS WITH TEST AFTER
-            VARYING AUX-CEL-OP
-            FROM 1 BY 1  UNTIL AUX-CEL-OP  = 9.
-            PERFORM LE-ARQUIVO-BLOQUEIO.
-            PERFORM INICIA-BLOQUEIO.
-            PERFORM POPULA-MONITORA WITH TEST AFTER
-            VARYING BLOQUEIO-LISTA-AUX
-            FROM 1 BY 1 UNTIL BLOQUEIO-LISTA-AUX = NUM-LINHA-LISTA.
+               PERFORM LE-ARQUIVO-BLOQUEIO
+               PERFORM VERIFICA-NECESSIDADE-ARCHIVE
+               IF WS-CHECKPOINT-RESUME = "S" THEN
+                   PERFORM RECONSTROI-BUFFERS-BLOQUEIO-ATAQUE
+               ELSE
+                   PERFORM INICIA-BLOQUEIO
+               END-IF
+               PERFORM POPULA-MONITORA WITH TEST AFTER
+               VARYING BLOQUEIO-LISTA-AUX
+               FROM 1 BY 1 UNTIL BLOQUEIO-LISTA-AUX = NUM-LINHA-LISTA
 
-            PERFORM INICIA-ATAQUE.
+               IF WS-CHECKPOINT-RESUME NOT = "S" THEN
+                   PERFORM INICIA-ATAQUE
+               END-IF
 
     ***        ---- JOGO---------------------------------------
-            PERFORM ESCOLHER-JOGADOR WITH TEST AFTER
-            UNTIL JOGADOR-ESCOLHIDO = "V".
-            PERFORM QM-INICIA.
-            PERFORM JOGO UNTIL FIM-DE-JOGO = 9.
-            PERFORM PERGUNTA-REINICIA-JOGO.
+               IF WS-CHECKPOINT-RESUME = "S" THEN
+                   PERFORM RETOMA-JOGADOR-PENDENTE
+               ELSE
+                   PERFORM ESCOLHER-JOGADOR WITH TEST AFTER
+                   UNTIL JOGADOR-ESCOLHIDO = "V"
+                   PERFORM QM-INICIA
+               END-IF
+               PERFORM JOGO UNTIL FIM-DE-JOGO = 9
+           ELSE
+               PERFORM MOSTRA-JOGO-NXN
+               PERFORM ESCOLHER-JOGADOR WITH TEST AFTER
+               UNTIL JOGADOR-ESCOLHIDO = "V"
+               PERFORM QM-INICIA
+               PERFORM JOGO-NXN UNTIL FIM-DE-JOGO = 9
+           END-IF.
+
+           PERFORM PERGUNTA-REINICIA-JOGO.
 
-            STOP RUN.
+           STOP RUN.
      ************* JOGO ------------------------------------------------
        ESCOLHER-JOGADOR.
+            IF WS-PLAYER-ID-ATUAL = SPACES THEN
+                DISPLAY " "
+                IF WS-MODO-JOGO = "2" THEN
+                    DISPLAY "  Informe o ID do Jogador 1 (ate 5 "
+                        "caracteres) : "
+                ELSE
+                    DISPLAY "  Informe seu ID de jogador (ate 5 "
+                        "caracteres) : "
+                END-IF
+                ACCEPT WS-PLAYER-ID-ATUAL
+            END-IF.
+
+            IF WS-MODO-JOGO = "2" AND WS-PLAYER2-ID-ATUAL = SPACES THEN
+                DISPLAY " "
+                DISPLAY "  Informe o ID do Jogador 2 (ate 5 "
+                    "caracteres) : "
+                ACCEPT WS-PLAYER2-ID-ATUAL
+            END-IF.
+
             DISPLAY " ".
-            DISPLAY "  Escolha X ou O para jogar : ".
+            IF WS-MODO-JOGO = "2" THEN
+                DISPLAY "  Jogador 1, escolha X ou O para jogar : "
+            ELSE
+                DISPLAY "  Escolha X ou O para jogar : "
+            END-IF.
             ACCEPT USER-PLAYER.
 
            EVALUATE TRUE
@@ -238,13 +517,344 @@
                 DISPLAY "2 - NAO".
                 ACCEPT PERGUNTA-FINAL.
 
-                IF(PERGUNTA-FINAL = 1) THEN
+                PERFORM GRAVA-ARQUIVO-PLACAR.
+
+               IF(PERGUNTA-FINAL = 1) THEN
                        PERFORM MAIN-PROCEDURE
                 ELSE
                     DISPLAY " ############# FIM ############## "
                     STOP RUN
                 END-IF.
 
+       LE-ARQUIVO-PLACAR.
+           MOVE 0 TO PLACAR-USUARIO.
+           MOVE 0 TO PLACAR-COBOL.
+           OPEN INPUT PLACAR.
+           IF WS-FS-PLACAR = "00" THEN
+               READ PLACAR INTO PLACAR-ARQUIVO
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-FS-PLACAR = "00" THEN
+                   MOVE PLACAR-REG-USUARIO TO PLACAR-USUARIO
+                   MOVE PLACAR-REG-COBOL   TO PLACAR-COBOL
+                   MOVE PLACAR-REG-GAME-ID TO WS-GAME-ID-ATUAL
+               END-IF
+               CLOSE PLACAR
+           END-IF.
+
+       GRAVA-ARQUIVO-PLACAR.
+           MOVE PLACAR-USUARIO  TO PLACAR-REG-USUARIO.
+           MOVE PLACAR-COBOL    TO PLACAR-REG-COBOL.
+           MOVE WS-GAME-ID-ATUAL TO PLACAR-REG-GAME-ID.
+           OPEN OUTPUT PLACAR.
+           WRITE PLACAR-ARQUIVO.
+           CLOSE PLACAR.
+
+    ***  -- So chamada no arranque (QUANT-JOGO = 0) do tabuleiro 3x3,
+    ***  -- ja que o checkpoint reaproveita CELULA00-22/CELULAS-OCUPADAS
+    ***  -- e bloqueio.txt/ataque.txt, exclusivos do tabuleiro classico
+    ***  -- (mesma restricao do tabuleiro NxN e do modo Jogador x
+    ***  -- Jogador, que nao usam checkpoint).
+       VERIFICA-CHECKPOINT.
+           MOVE "N" TO WS-CHECKPOINT-RESUME.
+           OPEN INPUT CHECKPOINT.
+           IF WS-FS-CHECKPOINT = "00" THEN
+               READ CHECKPOINT
+                   AT END CONTINUE
+               END-READ
+               IF WS-FS-CHECKPOINT = "00" THEN
+                   DISPLAY " "
+                   DISPLAY "  Jogo em andamento encontrado (Game ID "
+                       CK-GAME-ID ")."
+                   DISPLAY "  Deseja continuar esse jogo?"
+                   DISPLAY "  1 - SIM"
+                   DISPLAY "  2 - NAO"
+                   ACCEPT WS-CONTINUA-CHECKPOINT
+                   IF WS-CONTINUA-CHECKPOINT = 1 THEN
+                       MOVE "S" TO WS-CHECKPOINT-RESUME
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF.
+           IF WS-CHECKPOINT-RESUME NOT = "S" THEN
+               PERFORM LIMPA-CHECKPOINT
+           END-IF.
+
+       RESTAURA-CHECKPOINT.
+           MOVE CK-CELULA00 TO CELULA00.
+           MOVE CK-CELULA01 TO CELULA01.
+           MOVE CK-CELULA02 TO CELULA02.
+           MOVE CK-CELULA10 TO CELULA10.
+           MOVE CK-CELULA11 TO CELULA11.
+           MOVE CK-CELULA12 TO CELULA12.
+           MOVE CK-CELULA20 TO CELULA20.
+           MOVE CK-CELULA21 TO CELULA21.
+           MOVE CK-CELULA22 TO CELULA22.
+           MOVE 0 TO AUX-CEL-OP.
+           PERFORM WITH TEST AFTER VARYING AUX-CEL-OP FROM 1 BY 1
+               UNTIL AUX-CEL-OP = 9
+               MOVE CK-OCUPADA(AUX-CEL-OP)
+                   TO CELULAS-OCUPADAS(AUX-CEL-OP)
+           END-PERFORM.
+           MOVE CK-USER-PLAYER  TO USER-PLAYER.
+           MOVE CK-COBOL-PLAYER TO COBOL-PLAYER.
+           MOVE CK-PLAYER-ID    TO WS-PLAYER-ID-ATUAL.
+           MOVE CK-PLAYER2-ID   TO WS-PLAYER2-ID-ATUAL.
+           MOVE CK-MODO-JOGO    TO WS-MODO-JOGO.
+           MOVE CK-DIFICULDADE  TO WS-DIFICULDADE.
+           MOVE CK-ORDEM        TO RESULTADO-RANDOM-QM-INICIA.
+           MOVE CK-GAME-ID      TO WS-GAME-ID-ATUAL.
+           MOVE "V" TO JOGADOR-ESCOLHIDO.
+
+    ***  -- Conclui a jogada que ficou pendente no momento do checkpoint
+    ***  -- (CK-VEZ) antes de entrar no laco normal PERFORM JOGO. O
+    ***  -- CK-VEZ gravado so identifica de quem e a proxima jogada,
+    ***  -- nao se essa jogada abre uma rodada nova ou fecha uma em
+    ***  -- andamento; se ela coincidir com quem a ordem sorteada
+    ***  -- (RESULTADO-RANDOM-QM-INICIA) designa como primeiro a jogar
+    ***  -- a cada rodada, a jogada retomada na verdade abriu uma
+    ***  -- rodada nova, e o outro lado precisa jogar em seguida aqui
+    ***  -- mesmo - senao o laco PERFORM JOGO (que sempre comeca pelo
+    ***  -- primeiro da rodada) repetiria o mesmo lado duas vezes
+    ***  -- seguidas sem o outro jogar no meio.
+       RETOMA-JOGADOR-PENDENTE.
+           IF CK-VEZ = "1" THEN
+               PERFORM LOGICA-JOGO-USUARIO
+               IF FIM-DE-JOGO NOT = 9 AND RESULTADO-RANDOM-QM-INICIA = 0
+                   THEN
+                   IF WS-MODO-JOGO = "2" THEN
+                       PERFORM LOGICA-JOGO-USUARIO-2
+                   ELSE
+                       PERFORM LOGICA-JOGO-COBOL
+                   END-IF
+               END-IF
+           ELSE
+               IF WS-MODO-JOGO = "2" THEN
+                   PERFORM LOGICA-JOGO-USUARIO-2
+               ELSE
+                   PERFORM LOGICA-JOGO-COBOL
+               END-IF
+               IF FIM-DE-JOGO NOT = 9 AND
+                   RESULTADO-RANDOM-QM-INICIA NOT = 0 THEN
+                   PERFORM LOGICA-JOGO-USUARIO
+               END-IF
+           END-IF.
+
+    ***  -- Grava o estado do jogo 3x3 em andamento; sobrescreve o
+    ***  -- checkpoint anterior (um unico registro, como PLACAR).
+       GRAVA-CHECKPOINT.
+           MOVE WS-GAME-ID-ATUAL TO CK-GAME-ID.
+           MOVE CELULA00 TO CK-CELULA00.
+           MOVE CELULA01 TO CK-CELULA01.
+           MOVE CELULA02 TO CK-CELULA02.
+           MOVE CELULA10 TO CK-CELULA10.
+           MOVE CELULA11 TO CK-CELULA11.
+           MOVE CELULA12 TO CK-CELULA12.
+           MOVE CELULA20 TO CK-CELULA20.
+           MOVE CELULA21 TO CK-CELULA21.
+           MOVE CELULA22 TO CK-CELULA22.
+           MOVE 0 TO AUX-CEL-OP.
+           PERFORM WITH TEST AFTER VARYING AUX-CEL-OP FROM 1 BY 1
+               UNTIL AUX-CEL-OP = 9
+               MOVE CELULAS-OCUPADAS(AUX-CEL-OP)
+                   TO CK-OCUPADA(AUX-CEL-OP)
+           END-PERFORM.
+    ***     -- CELULA00-22 usam LOW-VALUE como "vazia" em certos pontos
+    ***     -- do jogo classico (ver MIRROR-TABULEIRO-CLASSICO-NXN);
+    ***     -- normaliza para SPACE antes de gravar em arquivo texto.
+           IF CK-CELULA00 = LOW-VALUE THEN MOVE SPACE TO CK-CELULA00
+           END-IF.
+           IF CK-CELULA01 = LOW-VALUE THEN MOVE SPACE TO CK-CELULA01
+           END-IF.
+           IF CK-CELULA02 = LOW-VALUE THEN MOVE SPACE TO CK-CELULA02
+           END-IF.
+           IF CK-CELULA10 = LOW-VALUE THEN MOVE SPACE TO CK-CELULA10
+           END-IF.
+           IF CK-CELULA11 = LOW-VALUE THEN MOVE SPACE TO CK-CELULA11
+           END-IF.
+           IF CK-CELULA12 = LOW-VALUE THEN MOVE SPACE TO CK-CELULA12
+           END-IF.
+           IF CK-CELULA20 = LOW-VALUE THEN MOVE SPACE TO CK-CELULA20
+           END-IF.
+           IF CK-CELULA21 = LOW-VALUE THEN MOVE SPACE TO CK-CELULA21
+           END-IF.
+           IF CK-CELULA22 = LOW-VALUE THEN MOVE SPACE TO CK-CELULA22
+           END-IF.
+           MOVE USER-PLAYER        TO CK-USER-PLAYER.
+           MOVE COBOL-PLAYER       TO CK-COBOL-PLAYER.
+           MOVE WS-PLAYER-ID-ATUAL TO CK-PLAYER-ID.
+           MOVE WS-PLAYER2-ID-ATUAL TO CK-PLAYER2-ID.
+           MOVE WS-MODO-JOGO       TO CK-MODO-JOGO.
+           MOVE WS-DIFICULDADE     TO CK-DIFICULDADE.
+           MOVE RESULTADO-RANDOM-QM-INICIA TO CK-ORDEM.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE CHECKPOINT-ARQUIVO.
+           CLOSE CHECKPOINT.
+
+    ***  -- Limpa o checkpoint (jogo terminado ou retomada recusada),
+    ***  -- deixando o arquivo vazio para a proxima VERIFICA-CHECKPOINT.
+       LIMPA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
+
+       LE-PLAYER-MASTER.
+           MOVE 0 TO WS-PM-TOTAL.
+           MOVE "N" TO WS-PM-EOF.
+           OPEN INPUT PLAYER-MASTER.
+           IF WS-FS-PLAYER-MASTER = "00" THEN
+             PERFORM UNTIL WS-PM-EOF = "Y" OR WS-PM-TOTAL >= WS-PM-MAX
+               READ PLAYER-MASTER
+                   AT END MOVE "Y" TO WS-PM-EOF
+                   NOT AT END
+                       ADD 1 TO WS-PM-TOTAL
+                       MOVE PM-ID TO WS-PM-ID(WS-PM-TOTAL)
+                       MOVE PM-VITORIAS TO
+                           WS-PM-VITORIAS(WS-PM-TOTAL)
+                       MOVE PM-DERROTAS TO
+                           WS-PM-DERROTAS(WS-PM-TOTAL)
+                       MOVE PM-EMPATES TO
+                           WS-PM-EMPATES(WS-PM-TOTAL)
+               END-READ
+             END-PERFORM
+             CLOSE PLAYER-MASTER
+           END-IF.
+
+       GRAVA-PLAYER-MASTER.
+           OPEN OUTPUT PLAYER-MASTER.
+           PERFORM VARYING IDX-PM FROM 1 BY 1
+               UNTIL IDX-PM > WS-PM-TOTAL
+               MOVE WS-PM-ID(IDX-PM)       TO PM-ID
+               MOVE WS-PM-VITORIAS(IDX-PM) TO PM-VITORIAS
+               MOVE WS-PM-DERROTAS(IDX-PM) TO PM-DERROTAS
+               MOVE WS-PM-EMPATES(IDX-PM)  TO PM-EMPATES
+               WRITE PLAYER-MASTER-ARQUIVO
+           END-PERFORM.
+           CLOSE PLAYER-MASTER.
+
+       ATUALIZA-PLAYER-MASTER-RESULTADO.
+           MOVE "N" TO WS-PM-ACHOU.
+           PERFORM VARYING IDX-PM FROM 1 BY 1
+               UNTIL IDX-PM > WS-PM-TOTAL
+               IF WS-PM-ID(IDX-PM) = WS-PLAYER-ID-ATUAL THEN
+                   MOVE "S" TO WS-PM-ACHOU
+                   PERFORM SOMA-RESULTADO-PLAYER-MASTER
+               END-IF
+           END-PERFORM.
+           IF WS-PM-ACHOU = "N" AND WS-PM-TOTAL < WS-PM-MAX THEN
+               ADD 1 TO WS-PM-TOTAL
+               SET IDX-PM TO WS-PM-TOTAL
+               MOVE WS-PLAYER-ID-ATUAL TO WS-PM-ID(IDX-PM)
+               MOVE 0 TO WS-PM-VITORIAS(IDX-PM)
+               MOVE 0 TO WS-PM-DERROTAS(IDX-PM)
+               MOVE 0 TO WS-PM-EMPATES(IDX-PM)
+               PERFORM SOMA-RESULTADO-PLAYER-MASTER
+           END-IF.
+           PERFORM GRAVA-PLAYER-MASTER.
+           PERFORM GRAVA-GAME-RESULT.
+
+       SOMA-RESULTADO-PLAYER-MASTER.
+           EVALUATE WS-PM-RESULTADO
+               WHEN "V"
+                   ADD 1 TO WS-PM-VITORIAS(IDX-PM)
+               WHEN "D"
+                   ADD 1 TO WS-PM-DERROTAS(IDX-PM)
+               WHEN "E"
+                   ADD 1 TO WS-PM-EMPATES(IDX-PM)
+           END-EVALUATE.
+
+    ***  -- Log permanente do resultado de cada partida finalizada
+    ***  -- (vitoria/derrota/empate), para historico e auditoria.
+       GRAVA-GAME-RESULT.
+           MOVE WS-GAME-ID-ATUAL   TO GR-GAME-ID.
+           MOVE WS-PLAYER-ID-ATUAL TO GR-PLAYER-ID.
+           MOVE USER-PLAYER        TO GR-PLAYER-SYMBOL.
+           MOVE WS-PM-RESULTADO    TO GR-RESULTADO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO GR-DATA.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO GR-HORA.
+
+           OPEN EXTEND GAME-RESULT.
+           IF WS-FS-GAME-RESULT = "35" THEN
+               OPEN OUTPUT GAME-RESULT
+           END-IF.
+           WRITE GAME-RESULT-ARQUIVO.
+           CLOSE GAME-RESULT.
+
+           PERFORM GRAVA-GAME-RESULT-EXTRACT.
+
+    ***  -- Mesma logica de ATUALIZA-PLAYER-MASTER-RESULTADO, para o
+    ***  -- Jogador 2 no modo Jogador x Jogador (WS-PLAYER2-ID-ATUAL/
+    ***  -- COBOL-PLAYER fazem aqui o papel de WS-PLAYER-ID-ATUAL/
+    ***  -- USER-PLAYER).
+       ATUALIZA-PLAYER-MASTER-RESULTADO-2.
+           MOVE "N" TO WS-PM-ACHOU.
+           PERFORM VARYING IDX-PM FROM 1 BY 1
+               UNTIL IDX-PM > WS-PM-TOTAL
+               IF WS-PM-ID(IDX-PM) = WS-PLAYER2-ID-ATUAL THEN
+                   MOVE "S" TO WS-PM-ACHOU
+                   PERFORM SOMA-RESULTADO-PLAYER-MASTER-2
+               END-IF
+           END-PERFORM.
+           IF WS-PM-ACHOU = "N" AND WS-PM-TOTAL < WS-PM-MAX THEN
+               ADD 1 TO WS-PM-TOTAL
+               SET IDX-PM TO WS-PM-TOTAL
+               MOVE WS-PLAYER2-ID-ATUAL TO WS-PM-ID(IDX-PM)
+               MOVE 0 TO WS-PM-VITORIAS(IDX-PM)
+               MOVE 0 TO WS-PM-DERROTAS(IDX-PM)
+               MOVE 0 TO WS-PM-EMPATES(IDX-PM)
+               PERFORM SOMA-RESULTADO-PLAYER-MASTER-2
+           END-IF.
+           PERFORM GRAVA-PLAYER-MASTER.
+           PERFORM GRAVA-GAME-RESULT-2.
+
+       SOMA-RESULTADO-PLAYER-MASTER-2.
+           EVALUATE WS-PM-RESULTADO-2
+               WHEN "V"
+                   ADD 1 TO WS-PM-VITORIAS(IDX-PM)
+               WHEN "D"
+                   ADD 1 TO WS-PM-DERROTAS(IDX-PM)
+               WHEN "E"
+                   ADD 1 TO WS-PM-EMPATES(IDX-PM)
+           END-EVALUATE.
+
+       GRAVA-GAME-RESULT-2.
+           MOVE WS-GAME-ID-ATUAL    TO GR-GAME-ID.
+           MOVE WS-PLAYER2-ID-ATUAL TO GR-PLAYER-ID.
+           MOVE COBOL-PLAYER        TO GR-PLAYER-SYMBOL.
+           MOVE WS-PM-RESULTADO-2   TO GR-RESULTADO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO GR-DATA.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO GR-HORA.
+
+           OPEN EXTEND GAME-RESULT.
+           IF WS-FS-GAME-RESULT = "35" THEN
+               OPEN OUTPUT GAME-RESULT
+           END-IF.
+           WRITE GAME-RESULT-ARQUIVO.
+           CLOSE GAME-RESULT.
+
+           PERFORM GRAVA-GAME-RESULT-EXTRACT.
+
+    ***  -- Extrato plano (CSV) do mesmo resultado, para importar
+    ***  -- em planilha.
+       GRAVA-GAME-RESULT-EXTRACT.
+           OPEN EXTEND GAME-RESULT-EXTRACT.
+           IF WS-FS-GR-EXTRACT = "35" THEN
+               OPEN OUTPUT GAME-RESULT-EXTRACT
+               MOVE "GAME_ID,PLAYER_ID,SYMBOL,RESULT,DATE,TIME"
+                   TO GAME-RESULT-EXTRACT-LINHA
+               WRITE GAME-RESULT-EXTRACT-LINHA
+           END-IF.
+           STRING GR-GAME-ID DELIMITED BY SIZE
+               "," GR-PLAYER-ID DELIMITED BY SIZE
+               "," GR-PLAYER-SYMBOL DELIMITED BY SIZE
+               "," GR-RESULTADO DELIMITED BY SIZE
+               "," GR-DATA DELIMITED BY SIZE
+               "," GR-HORA DELIMITED BY SIZE
+               INTO WS-GR-EXTRACT-LINHA.
+           MOVE WS-GR-EXTRACT-LINHA TO GAME-RESULT-EXTRACT-LINHA.
+           WRITE GAME-RESULT-EXTRACT-LINHA.
+           CLOSE GAME-RESULT-EXTRACT.
+
        ZERA-VARIAVEIS.
            MOVE 0 TO FIM-DE-JOGO.
            MOVE "F" TO VENCEU.
@@ -295,7 +905,11 @@
             DISPLAY " ".
 
        JOGADA-USUARIO.
-           DISPLAY "Sua vez ..."
+           IF WS-MODO-JOGO = "2" THEN
+               DISPLAY "Vez do Jogador 1 ..."
+           ELSE
+               DISPLAY "Sua vez ..."
+           END-IF
            DISPLAY " "
            DISPLAY "Entre com a coordenada desejada : ".
             DISPLAY "  ------------ ".
@@ -377,29 +991,139 @@
                MOVE CONTA-I TO WS-I(1)
                MOVE CONTA-I TO WS-I(2)
                MOVE CONTA-I TO WS-I(3)
+               MOVE WS-PLAYER-ID-ATUAL TO WS-PLAYER-ID(1)
+               MOVE WS-PLAYER-ID-ATUAL TO WS-PLAYER-ID(2)
+               MOVE WS-PLAYER-ID-ATUAL TO WS-PLAYER-ID(3)
+               MOVE WS-GAME-ID-ATUAL TO WS-GAME-ID(1)
+               MOVE WS-GAME-ID-ATUAL TO WS-GAME-ID(2)
+               MOVE WS-GAME-ID-ATUAL TO WS-GAME-ID(3)
 
                PERFORM ESCREVE-BLOQUEIO-JOGADA
                PERFORM LE-ARQUIVO-BLOQUEIO
            END-IF.
 
+    ***  -- Jogada do Jogador 2 no modo Jogador x Jogador: mesmo
+    ***  -- tabuleiro e mesma EVALUATE de JOGADA-USUARIO, mas com o
+    ***  -- simbolo de COBOL-PLAYER e gravando em ataque.txt (no
+    ***  -- lugar do COBOL) com o PLAYER-ID do segundo jogador.
+       JOGADA-USUARIO-2.
+           DISPLAY "Vez do Jogador 2 ..."
+           DISPLAY " "
+           DISPLAY "Entre com a coordenada desejada : ".
+            DISPLAY "  ------------ ".
+            DISPLAY " 00 | 01 | 02 ".
+            DISPLAY " 10 | 11 | 12 ".
+            DISPLAY " 20 | 21 | 22 ".
+            ACCEPT COORDENADA.
+
+           EVALUATE TRUE
+               WHEN ((COORDENADA = 0) AND (CELULA00 = SPACE
+               OR CELULA00 = LOW-VALUE))
+                   MOVE COBOL-PLAYER TO CELULA00
+                   MOVE 0 TO WS-LINHA-A(1)
+                   MOVE 1 TO WS-CELULA-1-A(1)
+                   MOVE "V" TO CELULAS-OCUPADAS(1)
+                   MOVE "V" TO V-USER-JOGOU
+               WHEN ((COORDENADA = 1 AND (CELULA01 = SPACE
+               OR CELULA01 = LOW-VALUE)))
+                   MOVE COBOL-PLAYER TO CELULA01
+                   MOVE 0 TO WS-LINHA-A(1)
+                   MOVE 1 TO WS-CELULA-2-A(1)
+                   MOVE "V" TO CELULAS-OCUPADAS(2)
+                   MOVE "V" TO V-USER-JOGOU
+               WHEN ((COORDENADA = 2 AND (CELULA02 = SPACE
+               OR CELULA02 = LOW-VALUE)))
+                   MOVE COBOL-PLAYER TO CELULA02
+                   MOVE 0 TO WS-LINHA-A(1)
+                   MOVE 1 TO WS-CELULA-3-A(1)
+                   MOVE "V" TO CELULAS-OCUPADAS(3)
+                   MOVE "V" TO V-USER-JOGOU
+               WHEN ((COORDENADA = 10 AND (CELULA10 = SPACE
+               OR CELULA10 = LOW-VALUE)))
+                   MOVE COBOL-PLAYER TO CELULA10
+                   MOVE 1 TO WS-LINHA-A(2)
+                   MOVE 1 TO WS-CELULA-1-A(2)
+                   MOVE "V" TO CELULAS-OCUPADAS(4)
+                   MOVE "V" TO V-USER-JOGOU
+               WHEN ((COORDENADA = 11 AND (CELULA11 = SPACE
+               OR CELULA11 = LOW-VALUE)))
+                   MOVE COBOL-PLAYER TO CELULA11
+                   MOVE 1 TO WS-LINHA-A(2)
+                   MOVE 1 TO WS-CELULA-2-A(2)
+                   MOVE "V" TO CELULAS-OCUPADAS(5)
+                   MOVE "V" TO V-USER-JOGOU
+               WHEN ((COORDENADA = 12 AND (CELULA12 = SPACE
+               OR CELULA12 = LOW-VALUE)))
+                   MOVE COBOL-PLAYER TO CELULA12
+                   MOVE 1 TO WS-LINHA-A(2)
+                   MOVE 1 TO WS-CELULA-3-A(2)
+                   MOVE "V" TO CELULAS-OCUPADAS(6)
+                   MOVE "V" TO V-USER-JOGOU
+               WHEN ((COORDENADA = 20 AND (CELULA20 = SPACE
+               OR CELULA20 = LOW-VALUE)))
+                   MOVE COBOL-PLAYER TO CELULA20
+                   MOVE 2 TO WS-LINHA-A(3)
+                   MOVE 1 TO WS-CELULA-1-A(3)
+                   MOVE "V" TO CELULAS-OCUPADAS(7)
+                   MOVE "V" TO V-USER-JOGOU
+               WHEN ((COORDENADA = 21 AND (CELULA21 = SPACE
+               OR CELULA21 = LOW-VALUE)))
+                   MOVE COBOL-PLAYER TO CELULA21
+                   MOVE 2 TO WS-LINHA-A(3)
+                   MOVE 1 TO WS-CELULA-2-A(3)
+                   MOVE "V" TO CELULAS-OCUPADAS(8)
+                   MOVE "V" TO V-USER-JOGOU
+               WHEN ((COORDENADA = 22 AND (CELULA22 = SPACE
+               OR CELULA22 = LOW-VALUE)))
+                   MOVE COBOL-PLAYER TO CELULA22
+                   MOVE 2 TO WS-LINHA-A(3)
+                   MOVE 1 TO WS-CELULA-3-A(3)
+                   MOVE "V" TO CELULAS-OCUPADAS(9)
+                   MOVE "V" TO V-USER-JOGOU
+                WHEN OTHER
+                 DISPLAY "CELULA INVALIDA"
+            END-EVALUATE.
+
+           IF V-USER-JOGOU = "V" THEN
+               ADD 1 TO CONTA-I-A
+               MOVE CONTA-I-A TO WS-I-A(1)
+               MOVE CONTA-I-A TO WS-I-A(2)
+               MOVE CONTA-I-A TO WS-I-A(3)
+               MOVE WS-PLAYER2-ID-ATUAL TO WS-PLAYER-ID-A(1)
+               MOVE WS-PLAYER2-ID-ATUAL TO WS-PLAYER-ID-A(2)
+               MOVE WS-PLAYER2-ID-ATUAL TO WS-PLAYER-ID-A(3)
+               MOVE WS-GAME-ID-ATUAL TO WS-GAME-ID-A(1)
+               MOVE WS-GAME-ID-ATUAL TO WS-GAME-ID-A(2)
+               MOVE WS-GAME-ID-ATUAL TO WS-GAME-ID-A(3)
+
+               PERFORM ESCREVE-ATAQUE-JOGADA
+           END-IF.
+
        JOGADA-COBOL.
            DISPLAY "Vez do COBOL..."
            DISPLAY " "
 
-           PERFORM ANALISA-ATAQUE.
-
-           IF(V-COBOL-JOGOU = "F") THEN
-              PERFORM ANALISA-BLOQUEIO
+           EVALUATE WS-DIFICULDADE
+               WHEN "F"
+                   PERFORM JOGADA-COBOL-FACIL
+               WHEN "D"
+                   PERFORM JOGADA-COBOL-DIFICIL
+               WHEN OTHER
+                   PERFORM ANALISA-ATAQUE
 
                    IF(V-COBOL-JOGOU = "F") THEN
-     **              PEGA MAIS JOGADA
-                            PERFORM ANALISA-MAIS-JOGADAS VARYING
-                            AUX-I-CJ
-                            FROM 1 BY 1 UNTIL AUX-I-CJ = 9
-                            PERFORM QUAL-CEL-MAIS-JOGADA
-                           MOVE 0 TO CONTA-VOLTA
-                       END-IF
-           END-IF.
+                      PERFORM ANALISA-BLOQUEIO
+
+                           IF(V-COBOL-JOGOU = "F") THEN
+     **                      PEGA MAIS JOGADA
+                                    PERFORM ANALISA-MAIS-JOGADAS VARYING
+                                    AUX-I-CJ
+                                    FROM 1 BY 1 UNTIL AUX-I-CJ = 9
+                                    PERFORM QUAL-CEL-MAIS-JOGADA
+                                   MOVE 0 TO CONTA-VOLTA
+                               END-IF
+                   END-IF
+           END-EVALUATE.
 
            MOVE "F" TO V-COBOL-JOGOU.
 
@@ -746,6 +1470,12 @@
            MOVE CONTA-I-A TO WS-I-A(1).
            MOVE CONTA-I-A TO WS-I-A(2).
            MOVE CONTA-I-A TO WS-I-A(3).
+           MOVE WS-COBOL-PLAYER-ID TO WS-PLAYER-ID-A(1).
+           MOVE WS-COBOL-PLAYER-ID TO WS-PLAYER-ID-A(2).
+           MOVE WS-COBOL-PLAYER-ID TO WS-PLAYER-ID-A(3).
+           MOVE WS-GAME-ID-ATUAL TO WS-GAME-ID-A(1).
+           MOVE WS-GAME-ID-ATUAL TO WS-GAME-ID-A(2).
+           MOVE WS-GAME-ID-ATUAL TO WS-GAME-ID-A(3).
 
            PERFORM ESCREVE-ATAQUE-JOGADA.
 
@@ -1075,9 +1805,17 @@
        JOGO.
            IF RESULTADO-RANDOM-QM-INICIA = 0 THEN
                PERFORM LOGICA-JOGO-USUARIO
-               PERFORM LOGICA-JOGO-COBOL
+               IF WS-MODO-JOGO = "2" THEN
+                   PERFORM LOGICA-JOGO-USUARIO-2
+               ELSE
+                   PERFORM LOGICA-JOGO-COBOL
+               END-IF
            ELSE
-               PERFORM LOGICA-JOGO-COBOL
+               IF WS-MODO-JOGO = "2" THEN
+                   PERFORM LOGICA-JOGO-USUARIO-2
+               ELSE
+                   PERFORM LOGICA-JOGO-COBOL
+               END-IF
                PERFORM LOGICA-JOGO-USUARIO
            END-IF.
 
@@ -1092,6 +1830,8 @@
                        ADD 1 TO PLACAR-COBOL
                        PERFORM MOSTRA-PLACAR
                        MOVE 9 TO FIM-DE-JOGO
+                       MOVE "D" TO WS-PM-RESULTADO
+                       PERFORM ATUALIZA-PLAYER-MASTER-RESULTADO
                    ELSE
                      MOVE 0 TO AUX-CEL-OP
                      PERFORM VERIFICA-FIM-JOGO WITH TEST AFTER
@@ -1099,11 +1839,19 @@
                      FROM 1 BY 1 UNTIL AUX-CEL-OP = 9
                        IF (FIM-DE-JOGO = 9) THEN
                            DISPLAY "DEU VELHA # "
+                           MOVE "E" TO WS-PM-RESULTADO
+                           PERFORM ATUALIZA-PLAYER-MASTER-RESULTADO
                        ELSE
                            MOVE 0 TO FIM-DE-JOGO
                        END-IF
                    END-IF
            PERFORM MOSTRA-JOGO
+                   IF FIM-DE-JOGO = 9 THEN
+                       PERFORM LIMPA-CHECKPOINT
+                   ELSE
+                       MOVE "1" TO CK-VEZ
+                       PERFORM GRAVA-CHECKPOINT
+                   END-IF
               END-IF
            END-IF.
 
@@ -1116,10 +1864,63 @@
                    MOVE USER-PLAYER TO PLAYER-AUX
                    PERFORM VERIFICA-SE-HA-VENCEDOR
                    IF (VENCEU) = "T" THEN
-                     DISPLAY "VOCE VENCEU !! "
+                     IF WS-MODO-JOGO = "2" THEN
+                         DISPLAY "JOGADOR 1 VENCEU !! "
+                     ELSE
+                         DISPLAY "VOCE VENCEU !! "
+                     END-IF
                      ADD 1 TO PLACAR-USUARIO
                      PERFORM MOSTRA-PLACAR
                      MOVE 9 TO FIM-DE-JOGO
+                     MOVE "V" TO WS-PM-RESULTADO
+                     PERFORM ATUALIZA-PLAYER-MASTER-RESULTADO
+                     IF WS-MODO-JOGO = "2" THEN
+                         MOVE "D" TO WS-PM-RESULTADO-2
+                         PERFORM ATUALIZA-PLAYER-MASTER-RESULTADO-2
+                     END-IF
+                   ELSE
+                       MOVE 0 TO AUX-CEL-OP
+                     PERFORM VERIFICA-FIM-JOGO WITH TEST AFTER
+                     VARYING AUX-CEL-OP
+                     FROM 1 BY 1 UNTIL AUX-CEL-OP = 9
+                       IF (FIM-DE-JOGO = 9) THEN
+                           DISPLAY "DEU VELHA # "
+                           MOVE "E" TO WS-PM-RESULTADO
+                           PERFORM ATUALIZA-PLAYER-MASTER-RESULTADO
+                           IF WS-MODO-JOGO = "2" THEN
+                             MOVE "E" TO WS-PM-RESULTADO-2
+                             PERFORM ATUALIZA-PLAYER-MASTER-RESULTADO-2
+                           END-IF
+                       ELSE
+                           MOVE 0 TO FIM-DE-JOGO
+                       END-IF
+                   END-IF
+            PERFORM MOSTRA-JOGO
+                   IF FIM-DE-JOGO = 9 THEN
+                       PERFORM LIMPA-CHECKPOINT
+                   ELSE
+                       MOVE "2" TO CK-VEZ
+                       PERFORM GRAVA-CHECKPOINT
+                   END-IF
+              END-IF
+           END-IF.
+
+       LOGICA-JOGO-USUARIO-2.
+           IF FIM-DE-JOGO IS NOT EQUAL TO 9 THEN
+           IF (VENCEU) = "F" THEN
+                   PERFORM JOGADA-USUARIO-2 UNTIL V-USER-JOGOU = "V"
+                   MOVE "F" TO V-USER-JOGOU
+                   MOVE COBOL-PLAYER TO PLAYER-AUX
+                   PERFORM VERIFICA-SE-HA-VENCEDOR
+                   IF (VENCEU) = "T" THEN
+                     DISPLAY "JOGADOR 2 VENCEU !! "
+                     ADD 1 TO PLACAR-COBOL
+                     PERFORM MOSTRA-PLACAR
+                     MOVE 9 TO FIM-DE-JOGO
+                     MOVE "V" TO WS-PM-RESULTADO-2
+                     PERFORM ATUALIZA-PLAYER-MASTER-RESULTADO-2
+                     MOVE "D" TO WS-PM-RESULTADO
+                     PERFORM ATUALIZA-PLAYER-MASTER-RESULTADO
                    ELSE
                        MOVE 0 TO AUX-CEL-OP
                      PERFORM VERIFICA-FIM-JOGO WITH TEST AFTER
@@ -1127,11 +1928,21 @@
                      FROM 1 BY 1 UNTIL AUX-CEL-OP = 9
                        IF (FIM-DE-JOGO = 9) THEN
                            DISPLAY "DEU VELHA # "
+                           MOVE "E" TO WS-PM-RESULTADO-2
+                           PERFORM ATUALIZA-PLAYER-MASTER-RESULTADO-2
+                           MOVE "E" TO WS-PM-RESULTADO
+                           PERFORM ATUALIZA-PLAYER-MASTER-RESULTADO
                        ELSE
                            MOVE 0 TO FIM-DE-JOGO
                        END-IF
                    END-IF
             PERFORM MOSTRA-JOGO
+                   IF FIM-DE-JOGO = 9 THEN
+                       PERFORM LIMPA-CHECKPOINT
+                   ELSE
+                       MOVE "1" TO CK-VEZ
+                       PERFORM GRAVA-CHECKPOINT
+                   END-IF
               END-IF
            END-IF.
 
@@ -1161,9 +1972,97 @@
 
 
 
+    ***  -- Num resume de checkpoint, substitui INICIA-BLOQUEIO/
+    ***  -- INICIA-ATAQUE: em vez de zerar os buffers acumulados de
+    ***  -- marcacoes da partida, reconstroi WS-CELULA-*(1-3) e
+    ***  -- WS-CELULA-*-A(1-3) a partir do tabuleiro CELULA00-22 ja
+    ***  -- restaurado, para que a proxima trinca gravada em
+    ***  -- bloqueio.txt/ataque.txt continue refletindo todas as
+    ***  -- marcacoes anteriores ao checkpoint, nao so a jogada nova.
+       RECONSTROI-BUFFERS-BLOQUEIO-ATAQUE.
+           MOVE 0 TO WS-LINHA(1).
+           MOVE 1 TO WS-I(1).
+           MOVE 1 TO WS-LINHA(2).
+           MOVE 1 TO WS-I(2).
+           MOVE 2 TO WS-LINHA(3).
+           MOVE 1 TO WS-I(3).
+
+           MOVE 0 TO WS-LINHA-A(1).
+           MOVE 1 TO WS-I-A(1).
+           MOVE 1 TO WS-LINHA-A(2).
+           MOVE 1 TO WS-I-A(2).
+           MOVE 2 TO WS-LINHA-A(3).
+           MOVE 1 TO WS-I-A(3).
+
+           MOVE 0 TO WS-CELULA-1(1).
+           MOVE 0 TO WS-CELULA-2(1).
+           MOVE 0 TO WS-CELULA-3(1).
+           MOVE 0 TO WS-CELULA-1(2).
+           MOVE 0 TO WS-CELULA-2(2).
+           MOVE 0 TO WS-CELULA-3(2).
+           MOVE 0 TO WS-CELULA-1(3).
+           MOVE 0 TO WS-CELULA-2(3).
+           MOVE 0 TO WS-CELULA-3(3).
+
+           MOVE 0 TO WS-CELULA-1-A(1).
+           MOVE 0 TO WS-CELULA-2-A(1).
+           MOVE 0 TO WS-CELULA-3-A(1).
+           MOVE 0 TO WS-CELULA-1-A(2).
+           MOVE 0 TO WS-CELULA-2-A(2).
+           MOVE 0 TO WS-CELULA-3-A(2).
+           MOVE 0 TO WS-CELULA-1-A(3).
+           MOVE 0 TO WS-CELULA-2-A(3).
+           MOVE 0 TO WS-CELULA-3-A(3).
+
+           IF CELULA00 = USER-PLAYER THEN MOVE 1 TO WS-CELULA-1(1)
+           END-IF.
+           IF CELULA01 = USER-PLAYER THEN MOVE 1 TO WS-CELULA-2(1)
+           END-IF.
+           IF CELULA02 = USER-PLAYER THEN MOVE 1 TO WS-CELULA-3(1)
+           END-IF.
+           IF CELULA10 = USER-PLAYER THEN MOVE 1 TO WS-CELULA-1(2)
+           END-IF.
+           IF CELULA11 = USER-PLAYER THEN MOVE 1 TO WS-CELULA-2(2)
+           END-IF.
+           IF CELULA12 = USER-PLAYER THEN MOVE 1 TO WS-CELULA-3(2)
+           END-IF.
+           IF CELULA20 = USER-PLAYER THEN MOVE 1 TO WS-CELULA-1(3)
+           END-IF.
+           IF CELULA21 = USER-PLAYER THEN MOVE 1 TO WS-CELULA-2(3)
+           END-IF.
+           IF CELULA22 = USER-PLAYER THEN MOVE 1 TO WS-CELULA-3(3)
+           END-IF.
+
+    ***     -- COBOL-PLAYER tambem e o simbolo do Jogador 2 no modo
+    ***     -- Jogador x Jogador (ver ESCOLHER-JOGADOR), entao o mesmo
+    ***     -- teste serve para reconstruir o buffer de ataque.txt
+    ***     -- nos dois modos.
+           IF CELULA00 = COBOL-PLAYER THEN MOVE 1 TO WS-CELULA-1-A(1)
+           END-IF.
+           IF CELULA01 = COBOL-PLAYER THEN MOVE 1 TO WS-CELULA-2-A(1)
+           END-IF.
+           IF CELULA02 = COBOL-PLAYER THEN MOVE 1 TO WS-CELULA-3-A(1)
+           END-IF.
+           IF CELULA10 = COBOL-PLAYER THEN MOVE 1 TO WS-CELULA-1-A(2)
+           END-IF.
+           IF CELULA11 = COBOL-PLAYER THEN MOVE 1 TO WS-CELULA-2-A(2)
+           END-IF.
+           IF CELULA12 = COBOL-PLAYER THEN MOVE 1 TO WS-CELULA-3-A(2)
+           END-IF.
+           IF CELULA20 = COBOL-PLAYER THEN MOVE 1 TO WS-CELULA-1-A(3)
+           END-IF.
+           IF CELULA21 = COBOL-PLAYER THEN MOVE 1 TO WS-CELULA-2-A(3)
+           END-IF.
+           IF CELULA22 = COBOL-PLAYER THEN MOVE 1 TO WS-CELULA-3-A(3)
+           END-IF.
+
        LE-ARQUIVO-BLOQUEIO.
+       MOVE 'N' TO WS-EOF.
+       MOVE "N" TO WS-BLOQUEIO-CHEIO.
+       SET NUM-LINHA-LISTA TO 1.
        OPEN INPUT BLOQUEIO.
         PERFORM UNTIL WS-EOF='Y'
+           OR NUM-LINHA-LISTA > WS-BLOQUEIO-LISTA-MAX
          READ BLOQUEIO INTO BLOQUEIO-LISTA(NUM-LINHA-LISTA)
             AT END MOVE 'Y' TO WS-EOF
            NOT AT END
@@ -1171,6 +2070,103 @@
          END-READ
        END-PERFORM.
        CLOSE BLOQUEIO.
+       IF NUM-LINHA-LISTA > WS-BLOQUEIO-LISTA-MAX THEN
+           MOVE "S" TO WS-BLOQUEIO-CHEIO
+           DISPLAY "AVISO: BLOQUEIO-LISTA ATINGIU A CAPACIDADE MAXIMA "
+               "(" WS-BLOQUEIO-LISTA-MAX ") - ARQUIVANDO HISTORICO."
+           PERFORM ARCHIVE-BLOQUEIO-ATAQUE
+           MOVE 'N' TO WS-EOF
+           SET NUM-LINHA-LISTA TO 1
+           OPEN INPUT BLOQUEIO
+           PERFORM UNTIL WS-EOF='Y'
+              OR NUM-LINHA-LISTA > WS-BLOQUEIO-LISTA-MAX
+               READ BLOQUEIO INTO BLOQUEIO-LISTA(NUM-LINHA-LISTA)
+                  AT END MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                 ADD 1 TO NUM-LINHA-LISTA
+               END-READ
+           END-PERFORM
+           CLOSE BLOQUEIO
+       END-IF.
+
+       VERIFICA-NECESSIDADE-ARCHIVE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE.
+           IF (NUM-LINHA-LISTA >= WS-BLOQUEIO-ARCHIVE-LIMIAR)
+               OR (WS-HOJE-MES = 12 AND WS-HOJE-DIA = 31) THEN
+               PERFORM ARCHIVE-BLOQUEIO-ATAQUE
+               PERFORM LE-ARQUIVO-BLOQUEIO
+           END-IF.
+
+       ARCHIVE-BLOQUEIO-ATAQUE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ARCHIVE-TIMESTAMP.
+           STRING "bloqueio-archive-" WS-ARCHIVE-TIMESTAMP ".txt"
+               DELIMITED BY SIZE INTO WS-NOME-ARQ-BLOQUEIO-ARCHIVE.
+           STRING "ataque-archive-" WS-ARCHIVE-TIMESTAMP ".txt"
+               DELIMITED BY SIZE INTO WS-NOME-ARQ-ATAQUE-ARCHIVE.
+
+
+     **     ---- COPIA O BLOQUEIO.TXT INTEIRO PARA O ARCHIVE LENDO
+     **     ---- DIRETO DO ARQUIVO (nao de BLOQUEIO-LISTA, que so tem
+     **     ---- ate WS-BLOQUEIO-LISTA-MAX linhas carregadas quando
+     **     ---- WS-BLOQUEIO-CHEIO = "S") - mesmo padrao ja usado logo
+     **     ---- abaixo para o ATAQUE.TXT, garantindo que nenhuma linha
+     **     ---- alem da capacidade da tabela fique de fora do archive
+     **     ---- antes do ESVAZIA mais abaixo.
+     **     ---- (OPEN EXTEND para nao perder um archive anterior no
+     **     ---- mesmo dia; cai para OPEN OUTPUT so na primeira vez)
+           MOVE "N" TO WS-BLOQUEIO-ARCHIVE-EOF.
+           OPEN INPUT BLOQUEIO.
+           OPEN EXTEND BLOQUEIO-ARCHIVE.
+           IF WS-FS-BLOQUEIO-ARCHIVE = "35" THEN
+               OPEN OUTPUT BLOQUEIO-ARCHIVE
+           END-IF.
+           PERFORM UNTIL WS-BLOQUEIO-ARCHIVE-EOF = "Y"
+               READ BLOQUEIO
+                   AT END MOVE "Y" TO WS-BLOQUEIO-ARCHIVE-EOF
+                   NOT AT END
+                       MOVE LINHA     TO LINHA-ARC
+                       MOVE CELULA-1  TO CELULA-1-ARC
+                       MOVE CELULA-2  TO CELULA-2-ARC
+                       MOVE CELULA-3  TO CELULA-3-ARC
+                       MOVE I         TO I-ARC
+                       MOVE PLAYER-ID TO PLAYER-ID-ARC
+                       MOVE GAME-ID   TO GAME-ID-ARC
+                       WRITE BLOQUEIO-ARCHIVE-ARQUIVO
+               END-READ
+           END-PERFORM.
+           CLOSE BLOQUEIO.
+           CLOSE BLOQUEIO-ARCHIVE.
+
+     **     ---- ESVAZIA O BLOQUEIO.TXT PARA RECOMECAR A CONTAGEM
+           OPEN OUTPUT BLOQUEIO.
+           CLOSE BLOQUEIO.
+
+     **     ---- COPIA O ATAQUE.TXT INTEIRO PARA O ARCHIVE E ESVAZIA
+           MOVE "N" TO WS-ATAQUE-ARCHIVE-EOF.
+           OPEN INPUT ATAQUE.
+           OPEN EXTEND ATAQUE-ARCHIVE.
+           IF WS-FS-ATAQUE-ARCHIVE = "35" THEN
+               OPEN OUTPUT ATAQUE-ARCHIVE
+           END-IF.
+           PERFORM UNTIL WS-ATAQUE-ARCHIVE-EOF = "Y"
+               READ ATAQUE
+                   AT END MOVE "Y" TO WS-ATAQUE-ARCHIVE-EOF
+                   NOT AT END
+                       MOVE LINHA-A    TO LINHA-A-ARC
+                       MOVE CELULA-1-A TO CELULA-1-A-ARC
+                       MOVE CELULA-2-A TO CELULA-2-A-ARC
+                       MOVE CELULA-3-A TO CELULA-3-A-ARC
+                       MOVE I-A        TO I-A-ARC
+                       MOVE PLAYER-ID-A TO PLAYER-ID-A-ARC
+                       MOVE GAME-ID-A   TO GAME-ID-A-ARC
+                       WRITE ATAQUE-ARCHIVE-ARQUIVO
+               END-READ
+           END-PERFORM.
+           CLOSE ATAQUE.
+           CLOSE ATAQUE-ARCHIVE.
+
+           OPEN OUTPUT ATAQUE.
+           CLOSE ATAQUE.
 
 
        POPULA-MONITORA.
@@ -1261,4 +2257,449 @@
                END-WRITE
            CLOSE ATAQUE.
 
+ ************ TABULEIRO CONFIGURAVEL (NXN) ------------------
+       ESCOLHE-TAMANHO-TABULEIRO.
+           DISPLAY " ".
+           DISPLAY "  Escolha o tamanho do tabuleiro (3, 4 ou 5) : ".
+           ACCEPT WS-TAMANHO-TABULEIRO.
+           IF WS-TAMANHO-TABULEIRO < 3 OR WS-TAMANHO-TABULEIRO > 5
+               THEN
+               MOVE 3 TO WS-TAMANHO-TABULEIRO
+           END-IF.
+
+           IF WS-TAMANHO-TABULEIRO = 3 THEN
+               MOVE 3 TO WS-TAMANHO-VITORIA
+           ELSE
+               DISPLAY "  Quantas em sequencia para vencer (3 a "
+                   WS-TAMANHO-TABULEIRO ") : "
+               ACCEPT WS-TAMANHO-VITORIA
+               IF WS-TAMANHO-VITORIA < 3
+                   OR WS-TAMANHO-VITORIA > WS-TAMANHO-TABULEIRO THEN
+                   MOVE WS-TAMANHO-TABULEIRO TO WS-TAMANHO-VITORIA
+               END-IF
+           END-IF.
+
+           COMPUTE WS-NXN-QTD-CELULAS-TOTAL =
+               WS-TAMANHO-TABULEIRO * WS-TAMANHO-TABULEIRO.
+
+       ZERA-TABULEIRO-NXN.
+           PERFORM VARYING IDX-CEL-NXN FROM 1 BY 1
+               UNTIL IDX-CEL-NXN > WS-NXN-QTD-CELULAS-TOTAL
+               MOVE SPACE TO WS-TABULEIRO-NXN(IDX-CEL-NXN)
+           END-PERFORM.
+           MOVE 0 TO WS-NXN-QTD-CELULAS.
+           MOVE 0 TO FIM-DE-JOGO.
+           MOVE "F" TO VENCEU.
+
+       MOSTRA-JOGO-NXN.
+           DISPLAY " ".
+           PERFORM VARYING WS-NXN-ROW FROM 0 BY 1
+               UNTIL WS-NXN-ROW = WS-TAMANHO-TABULEIRO
+               PERFORM MOSTRA-LINHA-NXN
+           END-PERFORM.
+
+       MOSTRA-LINHA-NXN.
+           PERFORM VARYING WS-NXN-COL FROM 0 BY 1
+               UNTIL WS-NXN-COL = WS-TAMANHO-TABULEIRO
+               COMPUTE WS-NXN-IDX =
+                   (WS-NXN-ROW * WS-TAMANHO-TABULEIRO) + WS-NXN-COL
+                   + 1
+               DISPLAY " " WS-TABULEIRO-NXN(WS-NXN-IDX) " "
+                   WITH NO ADVANCING
+               IF WS-NXN-COL < WS-TAMANHO-TABULEIRO - 1 THEN
+                   DISPLAY "|" WITH NO ADVANCING
+               END-IF
+           END-PERFORM.
+           DISPLAY " ".
+
+       JOGADA-USUARIO-NXN.
+           MOVE "N" TO WS-NXN-JOGADA-VALIDA.
+           COMPUTE WS-NXN-R2 = WS-TAMANHO-TABULEIRO - 1.
+           PERFORM UNTIL WS-NXN-JOGADA-VALIDA = "S"
+               DISPLAY " "
+               DISPLAY "  Sua vez. Linhas/colunas vao de 0 a "
+                   WS-NXN-R2 "."
+               DISPLAY "  Informe a linha : "
+               ACCEPT WS-NXN-LINHA
+               DISPLAY "  Informe a coluna : "
+               ACCEPT WS-NXN-COLUNA
+               IF WS-NXN-LINHA < WS-TAMANHO-TABULEIRO
+                   AND WS-NXN-COLUNA < WS-TAMANHO-TABULEIRO THEN
+                   COMPUTE WS-NXN-IDX =
+                       (WS-NXN-LINHA * WS-TAMANHO-TABULEIRO)
+                       + WS-NXN-COLUNA + 1
+                   IF WS-TABULEIRO-NXN(WS-NXN-IDX) = SPACE THEN
+                       MOVE USER-PLAYER TO
+                           WS-TABULEIRO-NXN(WS-NXN-IDX)
+                       MOVE "S" TO WS-NXN-JOGADA-VALIDA
+                   ELSE
+                       DISPLAY "  CELULA OCUPADA"
+                   END-IF
+               ELSE
+                   DISPLAY "  CELULA INVALIDA"
+               END-IF
+           END-PERFORM.
+
+    ***  -- Verifica se WS-NXN-SIMBOLO-TESTE tem WS-TAMANHO-VITORIA
+    ***  -- simbolos seguidos em alguma linha, coluna ou diagonal.
+    ***  -- Generaliza, para um tabuleiro NxN, o que CONTADOR-*/
+    ***  -- MARCADO-*/SINAL-* fazem de forma fixa para o 3x3.
+       VERIFICA-VENCEDOR-NXN.
+           MOVE "F" TO VENCEU.
+           PERFORM VARYING WS-NXN-ROW FROM 0 BY 1
+               UNTIL WS-NXN-ROW = WS-TAMANHO-TABULEIRO
+               OR VENCEU = "T"
+               PERFORM VARYING WS-NXN-COL FROM 0 BY 1
+                   UNTIL WS-NXN-COL = WS-TAMANHO-TABULEIRO
+                   OR VENCEU = "T"
+                   PERFORM VARYING WS-NXN-DIR FROM 1 BY 1
+                       UNTIL WS-NXN-DIR > 4 OR VENCEU = "T"
+                       PERFORM VERIFICA-DIRECAO-NXN
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+
+       VERIFICA-DIRECAO-NXN.
+           EVALUATE WS-NXN-DIR
+               WHEN 1
+                   MOVE 0 TO WS-NXN-DR
+                   MOVE 1 TO WS-NXN-DC
+               WHEN 2
+                   MOVE 1 TO WS-NXN-DR
+                   MOVE 0 TO WS-NXN-DC
+               WHEN 3
+                   MOVE 1 TO WS-NXN-DR
+                   MOVE 1 TO WS-NXN-DC
+               WHEN 4
+                   MOVE 1 TO WS-NXN-DR
+                   MOVE -1 TO WS-NXN-DC
+           END-EVALUATE.
+
+           MOVE "N" TO WS-NXN-OK.
+           IF WS-NXN-ROW + (WS-NXN-DR * (WS-TAMANHO-VITORIA - 1))
+               < WS-TAMANHO-TABULEIRO
+               AND WS-NXN-COL +
+                   (WS-NXN-DC * (WS-TAMANHO-VITORIA - 1)) >= 0
+               AND WS-NXN-COL +
+                   (WS-NXN-DC * (WS-TAMANHO-VITORIA - 1))
+                   < WS-TAMANHO-TABULEIRO THEN
+               MOVE WS-NXN-ROW TO WS-NXN-LINHA
+               MOVE WS-NXN-COL TO WS-NXN-COLUNA
+               PERFORM VERIFICA-LINHA-NXN
+           END-IF.
+
+           IF WS-NXN-OK = "S" THEN
+               MOVE "T" TO VENCEU
+           END-IF.
+
+       VERIFICA-LINHA-NXN.
+           MOVE "S" TO WS-NXN-OK.
+           PERFORM VARYING WS-NXN-PASSO FROM 0 BY 1
+               UNTIL WS-NXN-PASSO = WS-TAMANHO-VITORIA
+               OR WS-NXN-OK = "N"
+               COMPUTE WS-NXN-R2 =
+                   WS-NXN-LINHA + (WS-NXN-DR * WS-NXN-PASSO)
+               COMPUTE WS-NXN-C2 =
+                   WS-NXN-COLUNA + (WS-NXN-DC * WS-NXN-PASSO)
+               COMPUTE WS-NXN-IDX-CHK =
+                   (WS-NXN-R2 * WS-TAMANHO-TABULEIRO) + WS-NXN-C2
+                   + 1
+               IF WS-TABULEIRO-NXN(WS-NXN-IDX-CHK)
+                   NOT = WS-NXN-SIMBOLO-TESTE THEN
+                   MOVE "N" TO WS-NXN-OK
+               END-IF
+           END-PERFORM.
+
+    ***  -- IA simplificada para o tabuleiro NxN: tenta vencer,
+    ***  -- senao tenta bloquear o usuario, senao joga na primeira
+    ***  -- celula livre. Sem o historico de bloqueio.txt/ataque.txt,
+    ***  -- que so existe para o tabuleiro classico 3x3. No modo facil
+    ***  -- pula vencer/bloquear e joga numa celula livre aleatoria;
+    ***  -- o ramo ELSE cobre so Normal, ja que ESCOLHE-DIFICULDADE
+    ***  -- nem oferece Dificil fora do 3x3 (lookahead completo so
+    ***  -- existe para o 3x3 classico, em JOGADA-COBOL-DIFICIL).
+       PROCURA-JOGADA-NXN.
+           IF WS-DIFICULDADE = "F" THEN
+               PERFORM PROCURA-JOGADA-NXN-FACIL
+           ELSE
+               MOVE "N" TO WS-NXN-JOGADA-ACHADA
+               PERFORM VARYING WS-NXN-IDX FROM 1 BY 1
+                   UNTIL WS-NXN-IDX > WS-NXN-QTD-CELULAS-TOTAL
+                   OR WS-NXN-JOGADA-ACHADA = "S"
+                   IF WS-TABULEIRO-NXN(WS-NXN-IDX) = SPACE THEN
+                       MOVE COBOL-PLAYER TO
+                           WS-TABULEIRO-NXN(WS-NXN-IDX)
+                       MOVE COBOL-PLAYER TO WS-NXN-SIMBOLO-TESTE
+                       PERFORM VERIFICA-VENCEDOR-NXN
+                       IF VENCEU = "T" THEN
+                           MOVE "S" TO WS-NXN-JOGADA-ACHADA
+                           MOVE WS-NXN-IDX TO
+                               WS-NXN-JOGADA-ESCOLHIDA
+                       END-IF
+                       MOVE SPACE TO WS-TABULEIRO-NXN(WS-NXN-IDX)
+                   END-IF
+               END-PERFORM
+
+               IF WS-NXN-JOGADA-ACHADA = "N" THEN
+                   PERFORM VARYING WS-NXN-IDX FROM 1 BY 1
+                       UNTIL WS-NXN-IDX > WS-NXN-QTD-CELULAS-TOTAL
+                       OR WS-NXN-JOGADA-ACHADA = "S"
+                       IF WS-TABULEIRO-NXN(WS-NXN-IDX) = SPACE THEN
+                           MOVE USER-PLAYER TO
+                               WS-TABULEIRO-NXN(WS-NXN-IDX)
+                           MOVE USER-PLAYER TO WS-NXN-SIMBOLO-TESTE
+                           PERFORM VERIFICA-VENCEDOR-NXN
+                           MOVE SPACE TO WS-TABULEIRO-NXN(WS-NXN-IDX)
+                           IF VENCEU = "T" THEN
+                               MOVE "S" TO WS-NXN-JOGADA-ACHADA
+                               MOVE WS-NXN-IDX TO
+                                   WS-NXN-JOGADA-ESCOLHIDA
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               IF WS-NXN-JOGADA-ACHADA = "N" THEN
+                   PERFORM VARYING WS-NXN-IDX FROM 1 BY 1
+                       UNTIL WS-NXN-IDX > WS-NXN-QTD-CELULAS-TOTAL
+                       OR WS-NXN-JOGADA-ACHADA = "S"
+                       IF WS-TABULEIRO-NXN(WS-NXN-IDX) = SPACE THEN
+                           MOVE "S" TO WS-NXN-JOGADA-ACHADA
+                           MOVE WS-NXN-IDX TO WS-NXN-JOGADA-ESCOLHIDA
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               MOVE "F" TO VENCEU
+           END-IF.
+
+    ***  -- Modo facil no NxN: qualquer celula livre, sem olhar para
+    ***  -- vitoria ou bloqueio.
+       PROCURA-JOGADA-NXN-FACIL.
+           MOVE 0 TO WS-FACIL-QTD.
+           PERFORM VARYING WS-NXN-IDX FROM 1 BY 1
+               UNTIL WS-NXN-IDX > WS-NXN-QTD-CELULAS-TOTAL
+               IF WS-TABULEIRO-NXN(WS-NXN-IDX) = SPACE THEN
+                   ADD 1 TO WS-FACIL-QTD
+                   MOVE WS-NXN-IDX TO WS-FACIL-LISTA-NXN(WS-FACIL-QTD)
+               END-IF
+           END-PERFORM.
+           COMPUTE WS-FACIL-ESCOLHA = FUNCTION RANDOM * WS-FACIL-QTD
+               + 1.
+           IF WS-FACIL-ESCOLHA > WS-FACIL-QTD THEN
+               MOVE WS-FACIL-QTD TO WS-FACIL-ESCOLHA
+           END-IF.
+           MOVE WS-FACIL-LISTA-NXN(WS-FACIL-ESCOLHA) TO
+               WS-NXN-JOGADA-ESCOLHIDA.
+
+       JOGO-NXN.
+           IF RESULTADO-RANDOM-QM-INICIA = 0 THEN
+               PERFORM LOGICA-JOGO-USUARIO-NXN
+               PERFORM LOGICA-JOGO-COBOL-NXN
+           ELSE
+               PERFORM LOGICA-JOGO-COBOL-NXN
+               PERFORM LOGICA-JOGO-USUARIO-NXN
+           END-IF.
+
+       LOGICA-JOGO-USUARIO-NXN.
+           IF FIM-DE-JOGO IS NOT EQUAL TO 9 THEN
+           IF (VENCEU) = "F" THEN
+               PERFORM JOGADA-USUARIO-NXN
+               ADD 1 TO WS-NXN-QTD-CELULAS
+               MOVE USER-PLAYER TO WS-NXN-SIMBOLO-TESTE
+               PERFORM VERIFICA-VENCEDOR-NXN
+               IF (VENCEU) = "T" THEN
+                   DISPLAY "VOCE VENCEU !! "
+                   ADD 1 TO PLACAR-USUARIO
+                   PERFORM MOSTRA-PLACAR
+                   MOVE 9 TO FIM-DE-JOGO
+                   MOVE "V" TO WS-PM-RESULTADO
+                   PERFORM ATUALIZA-PLAYER-MASTER-RESULTADO
+               ELSE
+                   IF WS-NXN-QTD-CELULAS >= WS-NXN-QTD-CELULAS-TOTAL
+                       THEN
+                       DISPLAY "DEU VELHA # "
+                       MOVE 9 TO FIM-DE-JOGO
+                       MOVE "E" TO WS-PM-RESULTADO
+                       PERFORM ATUALIZA-PLAYER-MASTER-RESULTADO
+                   END-IF
+               END-IF
+               PERFORM MOSTRA-JOGO-NXN
+           END-IF
+           END-IF.
+
+       LOGICA-JOGO-COBOL-NXN.
+           IF FIM-DE-JOGO IS NOT EQUAL TO 9 THEN
+           IF (VENCEU) = "F" THEN
+               PERFORM PROCURA-JOGADA-NXN
+               MOVE COBOL-PLAYER TO
+                   WS-TABULEIRO-NXN(WS-NXN-JOGADA-ESCOLHIDA)
+               ADD 1 TO WS-NXN-QTD-CELULAS
+               MOVE COBOL-PLAYER TO WS-NXN-SIMBOLO-TESTE
+               PERFORM VERIFICA-VENCEDOR-NXN
+               IF (VENCEU) = "T" THEN
+                   DISPLAY "VOCE PERDEU PARA O COBOL !! "
+                   ADD 1 TO PLACAR-COBOL
+                   PERFORM MOSTRA-PLACAR
+                   MOVE 9 TO FIM-DE-JOGO
+                   MOVE "D" TO WS-PM-RESULTADO
+                   PERFORM ATUALIZA-PLAYER-MASTER-RESULTADO
+               ELSE
+                   IF WS-NXN-QTD-CELULAS >= WS-NXN-QTD-CELULAS-TOTAL
+                       THEN
+                       DISPLAY "DEU VELHA # "
+                       MOVE 9 TO FIM-DE-JOGO
+                       MOVE "E" TO WS-PM-RESULTADO
+                       PERFORM ATUALIZA-PLAYER-MASTER-RESULTADO
+                   END-IF
+               END-IF
+               PERFORM MOSTRA-JOGO-NXN
+           END-IF
+           END-IF.
+
+ ************ DIFICULDADE DO COBOL -------------------------------
+    ***  -- A opcao D so vale para o 3x3 classico: PROCURA-JOGADA-NXN
+    ***  -- nao tem lookahead proprio para NxN e trataria D igual a N
+    ***  -- silenciosamente, entao a opcao nem e oferecida/aceita
+    ***  -- fora do 3x3.
+       ESCOLHE-DIFICULDADE.
+           DISPLAY " ".
+           DISPLAY "  Escolha a dificuldade do COBOL : ".
+           DISPLAY "  F - Facil (jogada aleatoria)".
+           DISPLAY "  N - Normal (ataque/bloqueio/historico)".
+           IF WS-TAMANHO-TABULEIRO = 3 THEN
+               DISPLAY "  D - Dificil (analisa jogadas a frente)"
+           END-IF.
+           ACCEPT WS-DIFICULDADE.
+           IF WS-DIFICULDADE = "f" THEN
+               MOVE "F" TO WS-DIFICULDADE
+           END-IF.
+           IF WS-DIFICULDADE = "d" THEN
+               MOVE "D" TO WS-DIFICULDADE
+           END-IF.
+           IF WS-DIFICULDADE = "D" AND WS-TAMANHO-TABULEIRO NOT = 3
+               THEN
+               DISPLAY "  Dificil so existe no tabuleiro 3x3 - "
+                   "jogando no Normal."
+               MOVE "N" TO WS-DIFICULDADE
+           END-IF.
+           IF WS-DIFICULDADE NOT = "F" AND WS-DIFICULDADE NOT = "D"
+               THEN
+               MOVE "N" TO WS-DIFICULDADE
+           END-IF.
+
+ ************ MODO DE JOGO -----------------------------------------
+    ***  -- So oferecido no tabuleiro 3x3, ja que bloqueio.txt/
+    ***  -- ataque.txt (reaproveitados para o historico do Jogador 2)
+    ***  -- usam um layout fixo 3x3 e nao comportam tabuleiros de
+    ***  -- tamanho variavel.
+       ESCOLHE-MODO-JOGO.
+           DISPLAY " ".
+           DISPLAY "  Escolha o modo de jogo : ".
+           DISPLAY "  1 - Jogador contra o COBOL".
+           DISPLAY "  2 - Jogador contra Jogador".
+           ACCEPT WS-MODO-JOGO.
+           IF WS-MODO-JOGO NOT = "2" THEN
+               MOVE "1" TO WS-MODO-JOGO
+           END-IF.
+
+    ***  -- Modo facil no 3x3 classico: qualquer celula livre,
+    ***  -- sem ANALISA-ATAQUE/ANALISA-BLOQUEIO.
+       JOGADA-COBOL-FACIL.
+           MOVE 0 TO WS-FACIL-QTD.
+           PERFORM VARYING WS-DIF-IDX-I FROM 1 BY 1
+               UNTIL WS-DIF-IDX-I > 9
+               IF CELULAS-OCUPADAS(WS-DIF-IDX-I) = "N" THEN
+                   ADD 1 TO WS-FACIL-QTD
+                   MOVE WS-DIF-IDX-I TO WS-FACIL-LISTA(WS-FACIL-QTD)
+               END-IF
+           END-PERFORM.
+           COMPUTE WS-FACIL-ESCOLHA = FUNCTION RANDOM * WS-FACIL-QTD
+               + 1.
+           IF WS-FACIL-ESCOLHA > WS-FACIL-QTD THEN
+               MOVE WS-FACIL-QTD TO WS-FACIL-ESCOLHA
+           END-IF.
+           MOVE WS-FACIL-LISTA(WS-FACIL-ESCOLHA) TO ULTIMA-I-CJ.
+           PERFORM QUAL-CEL-MAIS-JOGADA.
+
+    ***  -- Espelha o tabuleiro classico CELULA00-CELULA22 nas 9
+    ***  -- primeiras posicoes de WS-TABULEIRO-NXN (mesma ordem de
+    ***  -- indice linha-major usada em ZERA-TABULEIRO-NXN/
+    ***  -- MOSTRA-LINHA-NXN), para reaproveitar VERIFICA-VENCEDOR-NXN
+    ***  -- como motor de checagem de vitoria do lookahead do modo
+    ***  -- dificil.
+       MIRROR-TABULEIRO-CLASSICO-NXN.
+           MOVE CELULA00 TO WS-TABULEIRO-NXN(1).
+           MOVE CELULA01 TO WS-TABULEIRO-NXN(2).
+           MOVE CELULA02 TO WS-TABULEIRO-NXN(3).
+           MOVE CELULA10 TO WS-TABULEIRO-NXN(4).
+           MOVE CELULA11 TO WS-TABULEIRO-NXN(5).
+           MOVE CELULA12 TO WS-TABULEIRO-NXN(6).
+           MOVE CELULA20 TO WS-TABULEIRO-NXN(7).
+           MOVE CELULA21 TO WS-TABULEIRO-NXN(8).
+           MOVE CELULA22 TO WS-TABULEIRO-NXN(9).
+           PERFORM VARYING WS-DIF-IDX-I FROM 1 BY 1
+               UNTIL WS-DIF-IDX-I > 9
+     **        CELULA00-22 USAM LOW-VALUE COMO "VAZIA" EM ALGUNS
+     **        PONTOS DO JOGO CLASSICO (VER FAZ-JOGADA-COBOL/USUARIO)
+               IF WS-TABULEIRO-NXN(WS-DIF-IDX-I) = LOW-VALUE THEN
+                   MOVE SPACE TO WS-TABULEIRO-NXN(WS-DIF-IDX-I)
+               END-IF
+           END-PERFORM.
+
+    ***  -- Conta, para a jogada do COBOL tentada em
+    ***  -- WS-TABULEIRO-NXN(WS-DIF-IDX-I), em quantas celulas livres
+    ***  -- o usuario fecharia jogo na resposta seguinte. Usado pelo
+    ***  -- modo dificil como a segunda camada (ply) do lookahead, ja
+    ***  -- que RECURSIVE nao funciona de forma confiavel nesta
+    ***  -- instalacao do GnuCOBOL (testado e descartado).
+       CONTA-AMEACAS-USUARIO-NXN.
+           MOVE 0 TO WS-DIF-SCORE.
+           PERFORM VARYING WS-DIF-IDX-J FROM 1 BY 1
+               UNTIL WS-DIF-IDX-J > 9
+               IF WS-TABULEIRO-NXN(WS-DIF-IDX-J) = SPACE THEN
+                   MOVE USER-PLAYER TO WS-TABULEIRO-NXN(WS-DIF-IDX-J)
+                   MOVE USER-PLAYER TO WS-NXN-SIMBOLO-TESTE
+                   PERFORM VERIFICA-VENCEDOR-NXN
+                   IF VENCEU = "T" THEN
+                       ADD 1 TO WS-DIF-SCORE
+                   END-IF
+                   MOVE SPACE TO WS-TABULEIRO-NXN(WS-DIF-IDX-J)
+               END-IF
+           END-PERFORM.
+           MOVE "F" TO VENCEU.
+
+    ***  -- Modo dificil no 3x3 classico: lookahead de 2 jogadas
+    ***  -- (iterativo, nao recursivo). Para cada celula livre,
+    ***  -- escolhe vitoria imediata se houver (pontuacao -1); senao
+    ***  -- prefere a celula que deixa o usuario com o menor numero de
+    ***  -- respostas vencedoras na jogada seguinte. Substitui
+    ***  -- ANALISA-ATAQUE/ANALISA-BLOQUEIO/ANALISA-MAIS-JOGADAS para
+    ***  -- este modo.
+       JOGADA-COBOL-DIFICIL.
+           PERFORM MIRROR-TABULEIRO-CLASSICO-NXN.
+           MOVE 99 TO WS-DIF-MELHOR-SCORE.
+           MOVE 0 TO WS-DIF-MELHOR-IDX.
+           PERFORM VARYING WS-DIF-IDX-I FROM 1 BY 1
+               UNTIL WS-DIF-IDX-I > 9
+               IF WS-TABULEIRO-NXN(WS-DIF-IDX-I) = SPACE THEN
+                   MOVE COBOL-PLAYER TO WS-TABULEIRO-NXN(WS-DIF-IDX-I)
+                   MOVE COBOL-PLAYER TO WS-NXN-SIMBOLO-TESTE
+                   PERFORM VERIFICA-VENCEDOR-NXN
+                   IF VENCEU = "T" THEN
+                       MOVE -1 TO WS-DIF-SCORE
+                   ELSE
+                       PERFORM CONTA-AMEACAS-USUARIO-NXN
+                   END-IF
+                   MOVE SPACE TO WS-TABULEIRO-NXN(WS-DIF-IDX-I)
+                   IF WS-DIF-SCORE < WS-DIF-MELHOR-SCORE THEN
+                       MOVE WS-DIF-SCORE TO WS-DIF-MELHOR-SCORE
+                       MOVE WS-DIF-IDX-I TO WS-DIF-MELHOR-IDX
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE "F" TO VENCEU.
+           MOVE WS-DIF-MELHOR-IDX TO ULTIMA-I-CJ.
+           PERFORM QUAL-CEL-MAIS-JOGADA.
+
        END PROGRAM JOGO-DA-VELHA.
