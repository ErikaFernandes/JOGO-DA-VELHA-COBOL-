@@ -0,0 +1,554 @@
+      ******************************************************************
+      * Author: Erika Tavares Fernandes
+      * Purpose: Valida a integridade dos trios de registros gravados
+      *          por ESCREVE-BLOQUEIO-JOGADA/ESCREVE-ATAQUE-JOGADA em
+      *          bloqueio.txt e ataque.txt (3 registros por jogada,
+      *          LINHA 0/1/2, mesmo GAME-ID/PLAYER-ID/I nos tres) e
+      *          grava as inconsistencias encontradas num relatorio
+      *          de excecoes.
+      *          WS-BLOQUEIO/WS-ATAQUE (no programa principal) sao
+      *          cumulativos dentro de uma mesma partida - cada trio
+      *          gravado e um retrato de TODAS as jogadas daquele lado
+      *          ate ali, nao so a jogada mais recente - ja que so
+      *          INICIA-BLOQUEIO (uma vez por partida) zera as marcas.
+      *          Por isso o trio de numero N de um GAME-ID deve ter
+      *          exatamente N celulas marcadas (1 no primeiro trio da
+      *          partida, incrementando 1 a 1) e nunca pode desmarcar
+      *          uma celula que um trio anterior do mesmo GAME-ID ja
+      *          tinha marcado.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOGO-DA-VELHA-RECONCILIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT BLOQUEIO ASSIGN TO 'bloqueio.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-BLOQUEIO.
+
+       SELECT ATAQUE ASSIGN TO 'ataque.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-ATAQUE.
+
+       SELECT EXCECAO-RELATORIO ASSIGN TO 'reconciliacao-excecoes.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FS-EXCECAO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BLOQUEIO.
+       01 BLOQUEIO-ARQUIVO.
+           05 LINHA     PIC 9(1).
+           05 CELULA-1  PIC 9(1).
+           05 CELULA-2  PIC 9(1).
+           05 CELULA-3  PIC 9(1).
+           05 I         PIC 9(1).
+           05 PLAYER-ID PIC X(5).
+           05 GAME-ID   PIC 9(5).
+
+       FD ATAQUE.
+       01 ATAQUE-ARQUIVO.
+           05 LINHA-A     PIC 9(1).
+           05 CELULA-1-A  PIC 9(1).
+           05 CELULA-2-A  PIC 9(1).
+           05 CELULA-3-A  PIC 9(1).
+           05 I-A         PIC 9(1).
+           05 PLAYER-ID-A PIC X(5).
+           05 GAME-ID-A   PIC 9(5).
+
+       FD EXCECAO-RELATORIO.
+       01 EXCECAO-LINHA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-BLOQUEIO PIC X(2) VALUE "00".
+       01 WS-FS-ATAQUE   PIC X(2) VALUE "00".
+       01 WS-FS-EXCECAO  PIC X(2) VALUE "00".
+
+       01 WS-EOF-BL PIC X(1) VALUE "N".
+       01 WS-EOF-AT PIC X(1) VALUE "N".
+
+    ************* MONTAGEM DO TRIO CORRENTE (BLOQUEIO) ---------------
+       01 WS-GRUPO-B OCCURS 3 TIMES.
+           05 WS-GB-LINHA     PIC 9(1).
+           05 WS-GB-CELULA-1  PIC 9(1).
+           05 WS-GB-CELULA-2  PIC 9(1).
+           05 WS-GB-CELULA-3  PIC 9(1).
+           05 WS-GB-I         PIC 9(1).
+           05 WS-GB-PLAYER-ID PIC X(5).
+           05 WS-GB-GAME-ID   PIC 9(5).
+       01 WS-GRUPO-B-QTD    PIC 9(1) VALUE 0.
+       01 WS-GRUPO-B-INICIO PIC 9(7) VALUE 0.
+       01 WS-REC-NUM-B      PIC 9(7) VALUE 0.
+       01 WS-MARCADAS-B     PIC 9(1) VALUE 0.
+
+    ************* ULTIMO TRIO VALIDO DO GAME-ID CORRENTE (BLOQUEIO) --
+       01 WS-ULT-GAME-ID-B  PIC 9(5) VALUE 0.
+       01 WS-ULT-MARCADAS-B PIC 9(1) VALUE 0.
+       01 WS-ULT-CEL-B OCCURS 3 TIMES.
+           05 WS-ULT-CEL-B-1 PIC 9(1) VALUE 0.
+           05 WS-ULT-CEL-B-2 PIC 9(1) VALUE 0.
+           05 WS-ULT-CEL-B-3 PIC 9(1) VALUE 0.
+
+    ************* MONTAGEM DO TRIO CORRENTE (ATAQUE) -----------------
+       01 WS-GRUPO-A OCCURS 3 TIMES.
+           05 WS-GA-LINHA     PIC 9(1).
+           05 WS-GA-CELULA-1  PIC 9(1).
+           05 WS-GA-CELULA-2  PIC 9(1).
+           05 WS-GA-CELULA-3  PIC 9(1).
+           05 WS-GA-I         PIC 9(1).
+           05 WS-GA-PLAYER-ID PIC X(5).
+           05 WS-GA-GAME-ID   PIC 9(5).
+       01 WS-GRUPO-A-QTD    PIC 9(1) VALUE 0.
+       01 WS-GRUPO-A-INICIO PIC 9(7) VALUE 0.
+       01 WS-REC-NUM-A      PIC 9(7) VALUE 0.
+       01 WS-MARCADAS-A     PIC 9(1) VALUE 0.
+
+    ************* ULTIMO TRIO VALIDO DO GAME-ID CORRENTE (ATAQUE) ----
+       01 WS-ULT-GAME-ID-A  PIC 9(5) VALUE 0.
+       01 WS-ULT-MARCADAS-A PIC 9(1) VALUE 0.
+       01 WS-ULT-CEL-A OCCURS 3 TIMES.
+           05 WS-ULT-CEL-A-1 PIC 9(1) VALUE 0.
+           05 WS-ULT-CEL-A-2 PIC 9(1) VALUE 0.
+           05 WS-ULT-CEL-A-3 PIC 9(1) VALUE 0.
+
+    ************* CONTADORES DO RELATORIO -----------------------------
+       01 WS-TOTAL-TRIOS-B     PIC 9(7) VALUE 0.
+       01 WS-TOTAL-EXCECOES-B  PIC 9(7) VALUE 0.
+       01 WS-TOTAL-TRIOS-A     PIC 9(7) VALUE 0.
+       01 WS-TOTAL-EXCECOES-A  PIC 9(7) VALUE 0.
+       01 WS-GAME-ID-EXIBE     PIC 9(5).
+       01 WS-EXCECAO-ARQUIVO-TAG PIC X(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY " ".
+           DISPLAY "  Reconciliacao de bloqueio.txt / ataque.txt ".
+
+           PERFORM ABRE-EXCECAO-RELATORIO.
+
+           MOVE "BLOQUEIO" TO WS-EXCECAO-ARQUIVO-TAG.
+           PERFORM VALIDA-BLOQUEIO.
+
+           MOVE "ATAQUE"   TO WS-EXCECAO-ARQUIVO-TAG.
+           PERFORM VALIDA-ATAQUE.
+
+           CLOSE EXCECAO-RELATORIO.
+
+           DISPLAY " ".
+           DISPLAY "  bloqueio.txt : " WS-TOTAL-TRIOS-B " trio(s) "
+               "verificado(s), " WS-TOTAL-EXCECOES-B " excecao(oes)."
+           DISPLAY "  ataque.txt   : " WS-TOTAL-TRIOS-A " trio(s) "
+               "verificado(s), " WS-TOTAL-EXCECOES-A " excecao(oes)."
+           IF WS-TOTAL-EXCECOES-B = 0 AND WS-TOTAL-EXCECOES-A = 0 THEN
+               DISPLAY "  Nenhuma inconsistencia encontrada."
+           ELSE
+               DISPLAY "  Detalhes em reconciliacao-excecoes.txt"
+           END-IF.
+
+           STOP RUN.
+
+    ***  -- Relatorio e sempre recriado do zero a cada execucao, como
+    ***  -- uma apuracao completa e nao um log cumulativo.
+       ABRE-EXCECAO-RELATORIO.
+           OPEN OUTPUT EXCECAO-RELATORIO.
+           MOVE "ARQUIVO  REC-INICIO GAME-ID MOTIVO" TO EXCECAO-LINHA.
+           WRITE EXCECAO-LINHA.
+
+    ***  -- Le bloqueio.txt sequencialmente, monta trios de 3 em 3
+    ***  -- registros na ordem em que aparecem no arquivo e valida
+    ***  -- cada trio assim que completo.
+       VALIDA-BLOQUEIO.
+           MOVE "N" TO WS-EOF-BL.
+           MOVE 0 TO WS-GRUPO-B-QTD.
+           MOVE 0 TO WS-REC-NUM-B.
+           PERFORM ZERA-BASELINE-B.
+           OPEN INPUT BLOQUEIO.
+           IF WS-FS-BLOQUEIO = "00" THEN
+               PERFORM UNTIL WS-EOF-BL = "Y"
+                   READ BLOQUEIO
+                       AT END MOVE "Y" TO WS-EOF-BL
+                       NOT AT END
+                           ADD 1 TO WS-REC-NUM-B
+                           PERFORM ACUMULA-REGISTRO-BLOQUEIO
+                   END-READ
+               END-PERFORM
+               CLOSE BLOQUEIO
+               IF WS-GRUPO-B-QTD NOT = 0 THEN
+                   PERFORM EXCECAO-TRIO-INCOMPLETO-B
+               END-IF
+           END-IF.
+
+       ZERA-BASELINE-B.
+           MOVE 0 TO WS-ULT-GAME-ID-B.
+           MOVE 0 TO WS-ULT-MARCADAS-B.
+           MOVE 0 TO WS-ULT-CEL-B-1(1).
+           MOVE 0 TO WS-ULT-CEL-B-2(1).
+           MOVE 0 TO WS-ULT-CEL-B-3(1).
+           MOVE 0 TO WS-ULT-CEL-B-1(2).
+           MOVE 0 TO WS-ULT-CEL-B-2(2).
+           MOVE 0 TO WS-ULT-CEL-B-3(2).
+           MOVE 0 TO WS-ULT-CEL-B-1(3).
+           MOVE 0 TO WS-ULT-CEL-B-2(3).
+           MOVE 0 TO WS-ULT-CEL-B-3(3).
+
+       ACUMULA-REGISTRO-BLOQUEIO.
+           ADD 1 TO WS-GRUPO-B-QTD.
+           IF WS-GRUPO-B-QTD = 1 THEN
+               MOVE WS-REC-NUM-B TO WS-GRUPO-B-INICIO
+           END-IF.
+           MOVE LINHA     TO WS-GB-LINHA(WS-GRUPO-B-QTD).
+           MOVE CELULA-1  TO WS-GB-CELULA-1(WS-GRUPO-B-QTD).
+           MOVE CELULA-2  TO WS-GB-CELULA-2(WS-GRUPO-B-QTD).
+           MOVE CELULA-3  TO WS-GB-CELULA-3(WS-GRUPO-B-QTD).
+           MOVE I         TO WS-GB-I(WS-GRUPO-B-QTD).
+           MOVE PLAYER-ID TO WS-GB-PLAYER-ID(WS-GRUPO-B-QTD).
+           MOVE GAME-ID   TO WS-GB-GAME-ID(WS-GRUPO-B-QTD).
+           IF WS-GRUPO-B-QTD = 3 THEN
+               PERFORM VALIDA-TRIO-BLOQUEIO
+               MOVE 0 TO WS-GRUPO-B-QTD
+           END-IF.
+
+       VALIDA-TRIO-BLOQUEIO.
+           ADD 1 TO WS-TOTAL-TRIOS-B.
+           MOVE WS-GB-GAME-ID(1) TO WS-GAME-ID-EXIBE.
+
+           IF WS-GB-LINHA(1) NOT = 0 OR WS-GB-LINHA(2) NOT = 1
+               OR WS-GB-LINHA(3) NOT = 2 THEN
+               ADD 1 TO WS-TOTAL-EXCECOES-B
+               PERFORM GRAVA-EXCECAO-B-SEQUENCIA-LINHA
+           END-IF.
+
+           IF WS-GB-GAME-ID(1) NOT = WS-GB-GAME-ID(2)
+               OR WS-GB-GAME-ID(1) NOT = WS-GB-GAME-ID(3) THEN
+               ADD 1 TO WS-TOTAL-EXCECOES-B
+               PERFORM GRAVA-EXCECAO-B-GAME-ID
+           END-IF.
+
+           IF WS-GB-PLAYER-ID(1) NOT = WS-GB-PLAYER-ID(2)
+               OR WS-GB-PLAYER-ID(1) NOT = WS-GB-PLAYER-ID(3) THEN
+               ADD 1 TO WS-TOTAL-EXCECOES-B
+               PERFORM GRAVA-EXCECAO-B-PLAYER-ID
+           END-IF.
+
+           IF WS-GB-I(1) NOT = WS-GB-I(2)
+               OR WS-GB-I(1) NOT = WS-GB-I(3) THEN
+               ADD 1 TO WS-TOTAL-EXCECOES-B
+               PERFORM GRAVA-EXCECAO-B-NUM-JOGADA
+           END-IF.
+
+           COMPUTE WS-MARCADAS-B =
+               WS-GB-CELULA-1(1) + WS-GB-CELULA-2(1) + WS-GB-CELULA-3(1)
+             + WS-GB-CELULA-1(2) + WS-GB-CELULA-2(2) + WS-GB-CELULA-3(2)
+             + WS-GB-CELULA-1(3) + WS-GB-CELULA-2(3)
+             + WS-GB-CELULA-3(3).
+
+    ***  -- WS-BLOQUEIO e cumulativo dentro da partida: o trio numero
+    ***  -- N de um GAME-ID deve trazer exatamente N celulas marcadas
+    ***  -- (1 no primeiro trio da partida), e nenhuma marca de um
+    ***  -- trio anterior do mesmo GAME-ID pode desaparecer.
+           IF WS-GB-GAME-ID(1) NOT = WS-ULT-GAME-ID-B THEN
+               IF WS-MARCADAS-B NOT = 1 THEN
+                   ADD 1 TO WS-TOTAL-EXCECOES-B
+                   PERFORM GRAVA-EXCECAO-B-CELULAS
+               END-IF
+           ELSE
+               IF WS-MARCADAS-B NOT = WS-ULT-MARCADAS-B + 1 THEN
+                   ADD 1 TO WS-TOTAL-EXCECOES-B
+                   PERFORM GRAVA-EXCECAO-B-CELULAS
+               ELSE
+                   PERFORM VERIFICA-SUPERCONJUNTO-B
+               END-IF
+           END-IF.
+
+           MOVE WS-GB-GAME-ID(1) TO WS-ULT-GAME-ID-B.
+           MOVE WS-MARCADAS-B    TO WS-ULT-MARCADAS-B.
+           MOVE WS-GB-CELULA-1(1) TO WS-ULT-CEL-B-1(1).
+           MOVE WS-GB-CELULA-2(1) TO WS-ULT-CEL-B-2(1).
+           MOVE WS-GB-CELULA-3(1) TO WS-ULT-CEL-B-3(1).
+           MOVE WS-GB-CELULA-1(2) TO WS-ULT-CEL-B-1(2).
+           MOVE WS-GB-CELULA-2(2) TO WS-ULT-CEL-B-2(2).
+           MOVE WS-GB-CELULA-3(2) TO WS-ULT-CEL-B-3(2).
+           MOVE WS-GB-CELULA-1(3) TO WS-ULT-CEL-B-1(3).
+           MOVE WS-GB-CELULA-2(3) TO WS-ULT-CEL-B-2(3).
+           MOVE WS-GB-CELULA-3(3) TO WS-ULT-CEL-B-3(3).
+
+       VERIFICA-SUPERCONJUNTO-B.
+           IF (WS-ULT-CEL-B-1(1) = 1 AND WS-GB-CELULA-1(1) NOT = 1)
+            OR (WS-ULT-CEL-B-2(1) = 1 AND WS-GB-CELULA-2(1) NOT = 1)
+            OR (WS-ULT-CEL-B-3(1) = 1 AND WS-GB-CELULA-3(1) NOT = 1)
+            OR (WS-ULT-CEL-B-1(2) = 1 AND WS-GB-CELULA-1(2) NOT = 1)
+            OR (WS-ULT-CEL-B-2(2) = 1 AND WS-GB-CELULA-2(2) NOT = 1)
+            OR (WS-ULT-CEL-B-3(2) = 1 AND WS-GB-CELULA-3(2) NOT = 1)
+            OR (WS-ULT-CEL-B-1(3) = 1 AND WS-GB-CELULA-1(3) NOT = 1)
+            OR (WS-ULT-CEL-B-2(3) = 1 AND WS-GB-CELULA-2(3) NOT = 1)
+            OR (WS-ULT-CEL-B-3(3) = 1 AND WS-GB-CELULA-3(3) NOT = 1)
+               THEN
+               ADD 1 TO WS-TOTAL-EXCECOES-B
+               PERFORM GRAVA-EXCECAO-B-DESMARCADA
+           END-IF.
+
+       GRAVA-EXCECAO-B-SEQUENCIA-LINHA.
+           STRING WS-EXCECAO-ARQUIVO-TAG DELIMITED BY SIZE
+               " " WS-GRUPO-B-INICIO DELIMITED BY SIZE
+               " " WS-GAME-ID-EXIBE DELIMITED BY SIZE
+               " LINHA fora da sequencia esperada 0/1/2"
+                   DELIMITED BY SIZE
+               INTO EXCECAO-LINHA.
+           PERFORM GRAVA-LINHA-EXCECAO.
+
+       GRAVA-EXCECAO-B-GAME-ID.
+           STRING WS-EXCECAO-ARQUIVO-TAG DELIMITED BY SIZE
+               " " WS-GRUPO-B-INICIO DELIMITED BY SIZE
+               " " WS-GAME-ID-EXIBE DELIMITED BY SIZE
+               " GAME-ID inconsistente no trio" DELIMITED BY SIZE
+               INTO EXCECAO-LINHA.
+           PERFORM GRAVA-LINHA-EXCECAO.
+
+       GRAVA-EXCECAO-B-PLAYER-ID.
+           STRING WS-EXCECAO-ARQUIVO-TAG DELIMITED BY SIZE
+               " " WS-GRUPO-B-INICIO DELIMITED BY SIZE
+               " " WS-GAME-ID-EXIBE DELIMITED BY SIZE
+               " PLAYER-ID inconsistente no trio" DELIMITED BY SIZE
+               INTO EXCECAO-LINHA.
+           PERFORM GRAVA-LINHA-EXCECAO.
+
+       GRAVA-EXCECAO-B-NUM-JOGADA.
+           STRING WS-EXCECAO-ARQUIVO-TAG DELIMITED BY SIZE
+               " " WS-GRUPO-B-INICIO DELIMITED BY SIZE
+               " " WS-GAME-ID-EXIBE DELIMITED BY SIZE
+               " I (numero da jogada) inconsistente no trio"
+                   DELIMITED BY SIZE
+               INTO EXCECAO-LINHA.
+           PERFORM GRAVA-LINHA-EXCECAO.
+
+       GRAVA-EXCECAO-B-CELULAS.
+           STRING WS-EXCECAO-ARQUIVO-TAG DELIMITED BY SIZE
+               " " WS-GRUPO-B-INICIO DELIMITED BY SIZE
+               " " WS-GAME-ID-EXIBE DELIMITED BY SIZE
+               " numero de CELULAs marcadas no trio nao e o"
+               " esperado (" WS-MARCADAS-B ", anterior "
+               WS-ULT-MARCADAS-B ")" DELIMITED BY SIZE
+               INTO EXCECAO-LINHA.
+           PERFORM GRAVA-LINHA-EXCECAO.
+
+       GRAVA-EXCECAO-B-DESMARCADA.
+           STRING WS-EXCECAO-ARQUIVO-TAG DELIMITED BY SIZE
+               " " WS-GRUPO-B-INICIO DELIMITED BY SIZE
+               " " WS-GAME-ID-EXIBE DELIMITED BY SIZE
+               " celula marcada em trio anterior do mesmo GAME-ID"
+               " foi desmarcada" DELIMITED BY SIZE
+               INTO EXCECAO-LINHA.
+           PERFORM GRAVA-LINHA-EXCECAO.
+
+       EXCECAO-TRIO-INCOMPLETO-B.
+           ADD 1 TO WS-TOTAL-EXCECOES-B.
+           MOVE WS-GB-GAME-ID(1) TO WS-GAME-ID-EXIBE.
+           STRING WS-EXCECAO-ARQUIVO-TAG DELIMITED BY SIZE
+               " " WS-GRUPO-B-INICIO DELIMITED BY SIZE
+               " " WS-GAME-ID-EXIBE DELIMITED BY SIZE
+               " trio incompleto no final do arquivo ("
+               WS-GRUPO-B-QTD " registro(s))" DELIMITED BY SIZE
+               INTO EXCECAO-LINHA.
+           PERFORM GRAVA-LINHA-EXCECAO.
+
+    ***  -- Mesma logica de VALIDA-BLOQUEIO/VALIDA-TRIO-BLOQUEIO, para
+    ***  -- ataque.txt (campos -A da mesma forma que o resto do
+    ***  -- programa principal distingue BLOQUEIO de ATAQUE).
+       VALIDA-ATAQUE.
+           MOVE "N" TO WS-EOF-AT.
+           MOVE 0 TO WS-GRUPO-A-QTD.
+           MOVE 0 TO WS-REC-NUM-A.
+           PERFORM ZERA-BASELINE-A.
+           OPEN INPUT ATAQUE.
+           IF WS-FS-ATAQUE = "00" THEN
+               PERFORM UNTIL WS-EOF-AT = "Y"
+                   READ ATAQUE
+                       AT END MOVE "Y" TO WS-EOF-AT
+                       NOT AT END
+                           ADD 1 TO WS-REC-NUM-A
+                           PERFORM ACUMULA-REGISTRO-ATAQUE
+                   END-READ
+               END-PERFORM
+               CLOSE ATAQUE
+               IF WS-GRUPO-A-QTD NOT = 0 THEN
+                   PERFORM EXCECAO-TRIO-INCOMPLETO-A
+               END-IF
+           END-IF.
+
+       ZERA-BASELINE-A.
+           MOVE 0 TO WS-ULT-GAME-ID-A.
+           MOVE 0 TO WS-ULT-MARCADAS-A.
+           MOVE 0 TO WS-ULT-CEL-A-1(1).
+           MOVE 0 TO WS-ULT-CEL-A-2(1).
+           MOVE 0 TO WS-ULT-CEL-A-3(1).
+           MOVE 0 TO WS-ULT-CEL-A-1(2).
+           MOVE 0 TO WS-ULT-CEL-A-2(2).
+           MOVE 0 TO WS-ULT-CEL-A-3(2).
+           MOVE 0 TO WS-ULT-CEL-A-1(3).
+           MOVE 0 TO WS-ULT-CEL-A-2(3).
+           MOVE 0 TO WS-ULT-CEL-A-3(3).
+
+       ACUMULA-REGISTRO-ATAQUE.
+           ADD 1 TO WS-GRUPO-A-QTD.
+           IF WS-GRUPO-A-QTD = 1 THEN
+               MOVE WS-REC-NUM-A TO WS-GRUPO-A-INICIO
+           END-IF.
+           MOVE LINHA-A     TO WS-GA-LINHA(WS-GRUPO-A-QTD).
+           MOVE CELULA-1-A  TO WS-GA-CELULA-1(WS-GRUPO-A-QTD).
+           MOVE CELULA-2-A  TO WS-GA-CELULA-2(WS-GRUPO-A-QTD).
+           MOVE CELULA-3-A  TO WS-GA-CELULA-3(WS-GRUPO-A-QTD).
+           MOVE I-A         TO WS-GA-I(WS-GRUPO-A-QTD).
+           MOVE PLAYER-ID-A TO WS-GA-PLAYER-ID(WS-GRUPO-A-QTD).
+           MOVE GAME-ID-A   TO WS-GA-GAME-ID(WS-GRUPO-A-QTD).
+           IF WS-GRUPO-A-QTD = 3 THEN
+               PERFORM VALIDA-TRIO-ATAQUE
+               MOVE 0 TO WS-GRUPO-A-QTD
+           END-IF.
+
+       VALIDA-TRIO-ATAQUE.
+           ADD 1 TO WS-TOTAL-TRIOS-A.
+           MOVE WS-GA-GAME-ID(1) TO WS-GAME-ID-EXIBE.
+
+           IF WS-GA-LINHA(1) NOT = 0 OR WS-GA-LINHA(2) NOT = 1
+               OR WS-GA-LINHA(3) NOT = 2 THEN
+               ADD 1 TO WS-TOTAL-EXCECOES-A
+               PERFORM GRAVA-EXCECAO-A-SEQUENCIA-LINHA
+           END-IF.
+
+           IF WS-GA-GAME-ID(1) NOT = WS-GA-GAME-ID(2)
+               OR WS-GA-GAME-ID(1) NOT = WS-GA-GAME-ID(3) THEN
+               ADD 1 TO WS-TOTAL-EXCECOES-A
+               PERFORM GRAVA-EXCECAO-A-GAME-ID
+           END-IF.
+
+           IF WS-GA-PLAYER-ID(1) NOT = WS-GA-PLAYER-ID(2)
+               OR WS-GA-PLAYER-ID(1) NOT = WS-GA-PLAYER-ID(3) THEN
+               ADD 1 TO WS-TOTAL-EXCECOES-A
+               PERFORM GRAVA-EXCECAO-A-PLAYER-ID
+           END-IF.
+
+           IF WS-GA-I(1) NOT = WS-GA-I(2)
+               OR WS-GA-I(1) NOT = WS-GA-I(3) THEN
+               ADD 1 TO WS-TOTAL-EXCECOES-A
+               PERFORM GRAVA-EXCECAO-A-NUM-JOGADA
+           END-IF.
+
+           COMPUTE WS-MARCADAS-A =
+               WS-GA-CELULA-1(1) + WS-GA-CELULA-2(1) + WS-GA-CELULA-3(1)
+             + WS-GA-CELULA-1(2) + WS-GA-CELULA-2(2) + WS-GA-CELULA-3(2)
+             + WS-GA-CELULA-1(3) + WS-GA-CELULA-2(3)
+             + WS-GA-CELULA-3(3).
+
+    ***  -- Mesma logica cumulativa de VALIDA-TRIO-BLOQUEIO, para o
+    ***  -- lado ATAQUE.
+           IF WS-GA-GAME-ID(1) NOT = WS-ULT-GAME-ID-A THEN
+               IF WS-MARCADAS-A NOT = 1 THEN
+                   ADD 1 TO WS-TOTAL-EXCECOES-A
+                   PERFORM GRAVA-EXCECAO-A-CELULAS
+               END-IF
+           ELSE
+               IF WS-MARCADAS-A NOT = WS-ULT-MARCADAS-A + 1 THEN
+                   ADD 1 TO WS-TOTAL-EXCECOES-A
+                   PERFORM GRAVA-EXCECAO-A-CELULAS
+               ELSE
+                   PERFORM VERIFICA-SUPERCONJUNTO-A
+               END-IF
+           END-IF.
+
+           MOVE WS-GA-GAME-ID(1) TO WS-ULT-GAME-ID-A.
+           MOVE WS-MARCADAS-A    TO WS-ULT-MARCADAS-A.
+           MOVE WS-GA-CELULA-1(1) TO WS-ULT-CEL-A-1(1).
+           MOVE WS-GA-CELULA-2(1) TO WS-ULT-CEL-A-2(1).
+           MOVE WS-GA-CELULA-3(1) TO WS-ULT-CEL-A-3(1).
+           MOVE WS-GA-CELULA-1(2) TO WS-ULT-CEL-A-1(2).
+           MOVE WS-GA-CELULA-2(2) TO WS-ULT-CEL-A-2(2).
+           MOVE WS-GA-CELULA-3(2) TO WS-ULT-CEL-A-3(2).
+           MOVE WS-GA-CELULA-1(3) TO WS-ULT-CEL-A-1(3).
+           MOVE WS-GA-CELULA-2(3) TO WS-ULT-CEL-A-2(3).
+           MOVE WS-GA-CELULA-3(3) TO WS-ULT-CEL-A-3(3).
+
+       VERIFICA-SUPERCONJUNTO-A.
+           IF (WS-ULT-CEL-A-1(1) = 1 AND WS-GA-CELULA-1(1) NOT = 1)
+            OR (WS-ULT-CEL-A-2(1) = 1 AND WS-GA-CELULA-2(1) NOT = 1)
+            OR (WS-ULT-CEL-A-3(1) = 1 AND WS-GA-CELULA-3(1) NOT = 1)
+            OR (WS-ULT-CEL-A-1(2) = 1 AND WS-GA-CELULA-1(2) NOT = 1)
+            OR (WS-ULT-CEL-A-2(2) = 1 AND WS-GA-CELULA-2(2) NOT = 1)
+            OR (WS-ULT-CEL-A-3(2) = 1 AND WS-GA-CELULA-3(2) NOT = 1)
+            OR (WS-ULT-CEL-A-1(3) = 1 AND WS-GA-CELULA-1(3) NOT = 1)
+            OR (WS-ULT-CEL-A-2(3) = 1 AND WS-GA-CELULA-2(3) NOT = 1)
+            OR (WS-ULT-CEL-A-3(3) = 1 AND WS-GA-CELULA-3(3) NOT = 1)
+               THEN
+               ADD 1 TO WS-TOTAL-EXCECOES-A
+               PERFORM GRAVA-EXCECAO-A-DESMARCADA
+           END-IF.
+
+       GRAVA-EXCECAO-A-SEQUENCIA-LINHA.
+           STRING WS-EXCECAO-ARQUIVO-TAG DELIMITED BY SIZE
+               " " WS-GRUPO-A-INICIO DELIMITED BY SIZE
+               " " WS-GAME-ID-EXIBE DELIMITED BY SIZE
+               " LINHA fora da sequencia esperada 0/1/2"
+                   DELIMITED BY SIZE
+               INTO EXCECAO-LINHA.
+           PERFORM GRAVA-LINHA-EXCECAO.
+
+       GRAVA-EXCECAO-A-GAME-ID.
+           STRING WS-EXCECAO-ARQUIVO-TAG DELIMITED BY SIZE
+               " " WS-GRUPO-A-INICIO DELIMITED BY SIZE
+               " " WS-GAME-ID-EXIBE DELIMITED BY SIZE
+               " GAME-ID inconsistente no trio" DELIMITED BY SIZE
+               INTO EXCECAO-LINHA.
+           PERFORM GRAVA-LINHA-EXCECAO.
+
+       GRAVA-EXCECAO-A-PLAYER-ID.
+           STRING WS-EXCECAO-ARQUIVO-TAG DELIMITED BY SIZE
+               " " WS-GRUPO-A-INICIO DELIMITED BY SIZE
+               " " WS-GAME-ID-EXIBE DELIMITED BY SIZE
+               " PLAYER-ID inconsistente no trio" DELIMITED BY SIZE
+               INTO EXCECAO-LINHA.
+           PERFORM GRAVA-LINHA-EXCECAO.
+
+       GRAVA-EXCECAO-A-NUM-JOGADA.
+           STRING WS-EXCECAO-ARQUIVO-TAG DELIMITED BY SIZE
+               " " WS-GRUPO-A-INICIO DELIMITED BY SIZE
+               " " WS-GAME-ID-EXIBE DELIMITED BY SIZE
+               " I (numero da jogada) inconsistente no trio"
+                   DELIMITED BY SIZE
+               INTO EXCECAO-LINHA.
+           PERFORM GRAVA-LINHA-EXCECAO.
+
+       GRAVA-EXCECAO-A-CELULAS.
+           STRING WS-EXCECAO-ARQUIVO-TAG DELIMITED BY SIZE
+               " " WS-GRUPO-A-INICIO DELIMITED BY SIZE
+               " " WS-GAME-ID-EXIBE DELIMITED BY SIZE
+               " numero de CELULAs marcadas no trio nao e o"
+               " esperado (" WS-MARCADAS-A ", anterior "
+               WS-ULT-MARCADAS-A ")" DELIMITED BY SIZE
+               INTO EXCECAO-LINHA.
+           PERFORM GRAVA-LINHA-EXCECAO.
+
+       GRAVA-EXCECAO-A-DESMARCADA.
+           STRING WS-EXCECAO-ARQUIVO-TAG DELIMITED BY SIZE
+               " " WS-GRUPO-A-INICIO DELIMITED BY SIZE
+               " " WS-GAME-ID-EXIBE DELIMITED BY SIZE
+               " celula marcada em trio anterior do mesmo GAME-ID"
+               " foi desmarcada" DELIMITED BY SIZE
+               INTO EXCECAO-LINHA.
+           PERFORM GRAVA-LINHA-EXCECAO.
+
+       EXCECAO-TRIO-INCOMPLETO-A.
+           ADD 1 TO WS-TOTAL-EXCECOES-A.
+           MOVE WS-GA-GAME-ID(1) TO WS-GAME-ID-EXIBE.
+           STRING WS-EXCECAO-ARQUIVO-TAG DELIMITED BY SIZE
+               " " WS-GRUPO-A-INICIO DELIMITED BY SIZE
+               " " WS-GAME-ID-EXIBE DELIMITED BY SIZE
+               " trio incompleto no final do arquivo ("
+               WS-GRUPO-A-QTD " registro(s))" DELIMITED BY SIZE
+               INTO EXCECAO-LINHA.
+           PERFORM GRAVA-LINHA-EXCECAO.
+
+       GRAVA-LINHA-EXCECAO.
+           WRITE EXCECAO-LINHA.
+
+       END PROGRAM JOGO-DA-VELHA-RECONCILIA.
